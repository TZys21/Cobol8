@@ -1,433 +1,884 @@
-
-      * Jacob Rollins 4/3/2017
-      * Calculates total payroll and deductions using a subprogram
-       Identification Division.
-       Program-ID.     Lab08.
-
-       Environment Division.
-       Input-Output Section.
-       File-Control.
-           Select InputFile
-               Assign to "lab8b-in.dat"
-               Organization is Line Sequential
-               Access Mode is Sequential.
-           Select OutFile 
-               Assign to "lab8b-out.dat"
-               Organization is Line Sequential.
-       
-       Data Division.
-       File Section.
-       FD  InputFile.
-       01  InFile.
-           05  EmpRecord.
-               10 FileRegNum Pic 99.
-               10 FileRegNam Pic Z(15).
-               10 FileDeptNum Pic 9(5).
-               10 FileDeptName Pic Z(30).
-               10 FileEmpNum Pic 9(5).
-               10 FileEmpName.
-                  15 FileLastName Pic Z(20).
-                  15 FileFirstName Pic Z(15).
-               10 FileGender Pic Z.
-               10 FileStAddress Pic Z(20).
-               10 FileCityState Pic Z(20).
-               10 FileJTitle Pic Z(20).
-               10 FileBirthdate Pic Z(8).
-               10 FileHireDate Pic 9(8).
-               10 FileMarStat Pic Z.
-               10 FileDep Pic 99.
-               10 FileSchoolDist Pic Z(3).
-               10 FileInsurance Pic ZZZ.
-               10 File401k Pic v999.
-               10 FilePayCode Pic Z.
-               10 FilePay Pic S9(7)v99.
-               10 FileHours Pic S99v99.
-               10 FileRate Pic SV999.
-               10 FileSales Pic 9(7)v99.
-               
-       FD OutFile.
-       01  ot-record              pic x(208).
-
-
-               
-           
-       Working-Storage Section.       
-       01  EOF Pic X.
-           88 Finished Value "Y".
-           01  Page-Header.
-            05  PH-Month     Pic Z9/.
-            05  PH-Day       Pic 99/.
-            05  PH-Year      Pic 9999. 
-            05               Pic X(42) Value Spaces. 
-            05         Pic X(71) Value "Stomper & Wombat's Emporium". 
-            05               Pic X(6) Value "Page:". 
-            05  PH-PageNo Pic Z9.
-       01  Page-Header2.
-            05     Pic X(35) Value" Emp #          Employee        M ".
-            05     Pic X(34) Value" Deps  Ins     Gross Pay      Comm".
-            05     Pic X(35) Value"ission       401k        Fed      ".
-            05     Pic X(36) Value"  State     Insurance       Net Pay".
-       01 HourLine.
-            05 HourOut Pic Z9.
-            05  Pic X Value ":".
-            05 MinOut Pic 99.
-            05 Pic X Value Spaces.
-            05 AMPM Pic XX.
-            05 Pic X(40) Value Spaces.
-            05 Pic X(33) Value "Monthly Payroll Register".
-            05 Pic X(18) Value "- Salary and Sales".
-       01 RegLine.
-            05 Pic X(14) Value " Region: ".
-            05 RegOut1 Pic XX.
-            05 Pic XX Value Spaces.
-            05 RegNameOut Pic X(15).
-       01 ContLine1.
-            05 Pic X(14) Value " Department: ".
-            05 DeptNumOutCont1 Pic X(5).
-       01 ContLine2.
-            05 Pic X(14) Value Spaces.
-            05 DeptNameOutCont1 Pic X(30).
-       01 RecordOutput.
-            05  Pic X Value Spaces.
-            05 EmpNumOut Pic 9(5).
-            05  Pic XX Value Spaces.
-            05 EmpNameOut Pic 9(22).
-            05  Pic XX Value Spaces.
-            05 PayrollInfo.
-               10 MarStatOut Pic X.
-               10 Pic XXX Value Spaces.
-               10 DependNumOut Pic 99.
-               10 Pic XXX Value Spaces.
-               10 CoverageOut Pic XXX.
-               10 Pic XXX Value Spaces.
-            05 GrossPayOut Pic $Z,ZZZ,ZZ9.99.
-            05  Pic XXX Value Spaces.
-            05 CommissionOut Pic $Z,ZZZ,ZZZ.ZZ.
-            05  Pic XX Value Spaces.
-            05 Deductions.
-               10 401kOut Pic $ZZ,ZZZ.ZZ.
-               10  Pic XX Value Spaces.
-               10 FedTax Pic $ZZ,ZZ9.99.
-               10  Pic XX Value Spaces.
-               10 StateTax Pic $ZZ,ZZ9.99.
-               10  Pic XX Value Spaces.
-               10 InsuranceOut Pic $ZZ,ZZ9.99.
-            05  Pic XXX Value Spaces.
-            05 NetPay Pic $Z,ZZZ,ZZ9.99.
-       01 MidLine.
-           05   Pic X(97) Value Spaces.
-           05   Pic X(6) Value "Dept: ".
-           05 DeptNumOutCont2 Pic X(5).
-           05   Pic XX Value Spaces.
-           05   Pic X(15) Value "Total Payroll: ".
-           05 PayrollContOut Pic $ZZZ,ZZZ,ZZ9.99.
-       01 RegTotalLine.
-           05   Pic X(97) Value Spaces.
-           05   Pic X(8) Value "Region: " .
-           05 RegOut2  Pic XX.
-           05 Pic XX Value Spaces.
-           05 RegOutTotal Pic $ZZZ,ZZZ,ZZ9.99.
-       01 EndLine.
-           05   Pic X(99) Value Spaces.
-           05   Pic X(22) Value "Total Expected Payroll".
-           05 TotalOut Pic $ZZZ,ZZZ,ZZZ,ZZ9.ZZ.
-       01 DetailLine Pic X(208).
-       01  Employee.
-           10 RegNum Pic 99.
-           10 RegName Pic Z(15).
-           10 DeptNum Pic 9(5).
-           10 DeptName Pic Z(30).
-           10 EmpNum Pic 9(5).
-           10 EmpName.
-              15 LastName Pic Z(20).
-              15 FirstName Pic Z(15).
-           10 Gender Pic Z.
-           10 StAddress Pic Z(20).
-           10 CityState Pic Z(20).
-           10 JTitle Pic Z(20).
-           10 Birth Pic 9(8).
-           10 Hire Pic 9(8).
-           10 MarStat Pic Z.
-              88 FedRate Value "M" "P".
-           10 Dep Pic 99.
-           10 SchoolDist Pic ZZZ.
-           10 Insurance.
-              15 Med Pic Z.
-              15 Den Pic Z.
-              15 Vis Pic Z.
-           10 401k Pic v999.
-           10 PayCode Pic Z.
-           10 Pay Pic S9(7)v99.
-           10 Hours Pic S99v99.
-           10 Rate Pic SV999.
-           10 Sales Pic 9(7)V99.
-       01 DateandTime.
-          05 CurrentDate.
-             10 CYear Pic 9(4).
-             10 CMonth Pic 9(2).
-             10 CDay Pic 9(2).
-          05 CurrentTime.
-             10 CHour Pic 9(2).
-             10 CMinute Pic 9(2).
-             10 CSecond Pic 9(2).
-             10 CMS Pic 9(2).
-       01 blank-line             pic x value spaces.
-       01 TestDateVar Pic 9.
-       01 MathVar Pic 9(9)V99.
-       01 ExtraMath Pic 9(9)V99.
-       01 TotalPayroll Pic 9(9)V99.
-       01 ControlPayroll Pic 9(9)V99.
-       01 DateDone Pic 9.
-       01 PageNum Pic 999.
-       01 LineNum Pic 99.
-          88 NewPage Value 0, 35.
-       01 FirstInitial Pic X.
-       01 ContDept Pic 9(5).
-       01 GrossCalc Pic 9(9)V99.
-       01 MarRate Pic V9999 Value .28.
-       01 UnMarRate Pic V9999 Value .33.
-       01 StateTaxRate Pic V9999 Value .0475.
-       01 InsuranceDeduct Pic 9(9)V99.
-       01 ContReg Pic 99.
-       01 RegionTotal Pic 9(9)v99.
-       01 Param1 Pic 9.
-       01 Param2.
-          05 PMar Pic 9999V9999.
-          05 PUnMar Pic 9999V9999.
-             
-             
-       Procedure Division.
-       000-Main.
-           open output OutFile.
-           move Function current-date to DateandTime
-           perform 100-ReadFile
-           Close OutFile.
-           stop run. 
-
-       100-ReadFile.
-           Open Input InputFile.
-           Perform until Finished
-           read InputFile into Employee
-           At end move 'Y' to EOF
-           Perform 133-EndControl
-           Write ot-record from blank-line
-           Move TotalPayroll to TotalOut
-           Write ot-record from EndLine
-           not at end
-           if NewPage
-           Perform 150-DisplayHeader
-           end-if
-           Perform 104-CheckRegion
-           Perform 102-CheckControl
-           Perform 130-EachRecord
-           Perform 103-CalcDeductions
-           Perform 131-WriteRecord
-           Perform 125-Clear
-           end-read
-           end-perform
-           close InputFile.
-        
-        101-CalculateGross.
-           Divide Pay by 12 giving GrossCalc rounded
-           If PayCode = "C"
-           Multiply Sales by Rate giving MathVar rounded
-           Move MathVar to CommissionOut
-           Add MathVar to GrossCalc
-           end-if
-           Move GrossCalc to GrossPayOut.
-        
-        102-CheckControl.
-           if DeptNum <> ContDept
-           if LineNum > 33
-           Perform 133-EndControl
-           Perform 150-DisplayHeader
-           else
-           Perform 133-EndControl
-           if LineNum > 33
-           Perform 150-DisplayHeader
-           else
-           Perform 135-NewControl
-           end-if
-           end-if
-           end-if.
-
-        103-CalcDeductions.
-           if 401k is positive
-           Multiply 401k by GrossCalc giving ExtraMath rounded
-           Subtract ExtraMath from GrossCalc
-           Move ExtraMath to 401kOut
-           else
-           Move "       " to 401kOut
-           end-if
-		   Move "F" to Param1
-		   Call "Lab8Sub" using by content Param1
-		    by reference Param2
-           if FedRate
-           Multiply GrossCalc by PMar giving ExtraMath rounded
-           else
-           Multiply GrossCalc by PUnMar giving ExtraMath rounded
-           end-if
-           Subtract ExtraMath from GrossCalc
-           Move ExtraMath to FedTax
-		   Move "S" to Param1
-		   Call "Lab8Sub" using by content Param1
-		    by reference Param2
-           Multiply GrossCalc by PMar giving ExtraMath rounded
-           Subtract ExtraMath from GrossCalc
-           Move ExtraMath to StateTax
-           if Med = "Y"
-           Move "M" to Param1
-           Move "M" to CoverageOut (1:1)
-           Call "Lab8Sub" using by content Param1 
-            by reference Param2
-           if Dep > 1 
-           Add PMar to InsuranceDeduct
-           else
-           Add PUnMar to InsuranceDeduct
-           end-if
-           else
-           Move " " to CoverageOut (1:1)
-           end-if
-           if Den = "Y"
-           Move "D" to Param1
-           Move "D" to CoverageOut (2:1)
-           Call "Lab8Sub" using by content Param1 
-            by reference Param2
-           if Dep > 1
-           Add PMar to InsuranceDeduct
-           else
-           Add PUnMar to InsuranceDeduct
-           end-if
-           else
-           Move " " to CoverageOut (2:1)
-           end-if
-           if Vis ="Y"
-           Move "V" to Param1
-           Move "V" to CoverageOut (3:1)
-           Call "Lab8Sub" using by content Param1 
-            by reference Param2
-           if Dep > 1
-           Add PMar to InsuranceDeduct
-           else
-           Add PUnMar to InsuranceDeduct
-           end-if
-           else
-           Move " " to CoverageOut (3:1)
-           end-if
-           Move InsuranceDeduct to InsuranceOut
-           Subtract InsuranceDeduct from GrossCalc
-           Move GrossCalc to NetPay.
-           
-        104-CheckRegion.
-           if RegNum <> ContReg
-           if LineNum > 32
-           Perform 137-EndRegion
-           Perform 150-DisplayHeader
-           else
-           Perform 137-EndRegion
-           if LineNum > 32
-           Perform 150-DisplayHeader
-           else
-           Perform 139-NewRegion
-           end-if
-           end-if
-           end-if.
-           
-        125-Clear.
-           Set CommissionOut to "         "
-           Set InsuranceDeduct to 0.
-          
-        130-EachRecord.
-           Move EmpNum to EmpNumOut
-           Move EmpName to EmpNameOut
-           Set EmpNameOut (21:2) to "  "
-           Move FirstName to FirstInitial (1:1)
-           inspect EmpNameOut replacing first " " by FirstInitial
-           after initial " "
-           Move MarStat to MarStatOut
-           Move Dep to DependNumOut
-           Move Insurance to CoverageOut
-           Perform 101-CalculateGross.
-           
-           
-        131-WriteRecord.
-           Add GrossCalc to ControlPayroll
-           write ot-record from RecordOutput
-           Add 1 to LineNum.
-           
-        133-EndControl.
-           Move ControlPayroll to PayrollContOut
-           Write ot-record from MidLine
-           Add ControlPayroll to TotalPayroll
-           Set ControlPayroll to 0
-           add 1 to LineNum.
-            
-        135-NewControl.
-           if LineNum > 32
-           Perform 150-DisplayHeader
-           else
-           Move DeptNum to DeptNumOutCont1
-           Move DeptNum to DeptNumOutCont2
-           Move DeptNum to ContDept
-           Move DeptName to DeptNameOutCont1
-           perform 136-WriteControl
-           end-if.
-        
-        136-WriteControl.
-           write ot-record from blank-line
-           Write ot-record from ContLine1
-           write ot-record from ContLine2
-		   write ot-record from blank-line
-           Add 3 to LineNum.
-        
-        137-EndRegion.
-           Move RegionTotal to RegOutTotal
-           Write ot-record from RegTotalLine
-           Set RegionTotal to 0
-           Add 1 to LineNum.
-        
-        139-NewRegion.
-           If LineNum > 33
-           Perform 150-DisplayHeader
-           else
-           move RegNum to RegOut1
-           Move RegNum to RegOut2
-           Move RegNum to ContReg
-           Move RegName to RegNameOut
-           Perform 140-WriteRegion
-           end-if.
-           
-        140-WriteRegion.
-           Write ot-record from blank-line
-           write ot-record from RegLine
-           Add 2 to LineNum.
-        
-        150-DisplayHeader.
-           move CMonth to PH-Month
-           move CDay to PH-Day
-           move CYear to PH-Year
-           add 1 to PageNum
-           move PageNum to PH-PageNo
-           if CHour < 12
-           Move "AM" to AMPM
-           else
-           Subtract 12 from CHour 
-           Move "PM" to AMPM
-           end-if
-           Move CHour to HourOut
-           Move CMinute to MinOut
-           Write ot-record from Page-Header after advancing page
-           Write ot-record from HourLine 
-           Write ot-record from blank-line
-           Write ot-record from Page-Header2
-           Set LineNum to 4
-           if RegNum = ContReg
-           continue
-           else
-           Perform 139-NewRegion
-           If DeptNum = ContDept
-           continue
-           else
-           Perform 135-NewControl
-           end-if
-           end-if.
+
+      * Jacob Rollins 4/3/2017
+      * Calculates total payroll and deductions using a subprogram
+       Identification Division.
+       Program-ID.     Lab08.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select InputFile
+               Assign to "lab8b-in.dat"
+               Organization is Line Sequential
+               Access Mode is Sequential.
+           Select SortedInput
+               Assign to "Lab8b-sort.dat"
+               Organization is Line Sequential.
+           Select TmpSrt Assign to Disk.
+           Select OutFile
+               Assign to "lab8b-out.dat"
+               Organization is Line Sequential.
+           Select NetPayExcFile
+               Assign to "lab8b-netpayexc.dat"
+               Organization is Line Sequential.
+           Select YtdFile
+               Assign to "lab8-ytd.dat"
+               Organization is Indexed
+               Access Mode is Dynamic
+               Record Key is YTD-EmpNum
+               File Status is YtdStatus.
+           Select CsvFile
+               Assign to "lab8b-out.csv"
+               Organization is Line Sequential.
+           Select DDFile
+               Assign to "lab8b-directdeposit.dat"
+               Organization is Line Sequential.
+           Select RegionFile
+               Assign to "lab8b-regionmaster.dat"
+               Organization is Line Sequential.
+           Select RegionExcFile
+               Assign to "lab8b-regionexc.dat"
+               Organization is Line Sequential.
+           Select ControlTotalFile
+               Assign to "lab8b-controltotal.dat"
+               Organization is Line Sequential
+               File Status is CtrlStatus.
+
+       Data Division.
+       File Section.
+       FD  InputFile.
+       01  InFile.
+           05  EmpRecord.
+               10 FileRegNum Pic 99.
+               10 FileRegNam Pic Z(15).
+               10 FileDeptNum Pic 9(5).
+               10 FileDeptName Pic Z(30).
+               10 FileEmpNum Pic 9(5).
+               10 FileEmpName.
+                  15 FileLastName Pic Z(20).
+                  15 FileFirstName Pic Z(15).
+               10 FileGender Pic Z.
+               10 FileStAddress Pic Z(20).
+               10 FileCityState Pic Z(20).
+               10 FileJTitle Pic Z(20).
+               10 FileBirthdate Pic Z(8).
+               10 FileHireDate Pic 9(8).
+               10 FileMarStat Pic Z.
+               10 FileDep Pic 99.
+               10 FileSchoolDist Pic Z(3).
+               10 FileInsurance Pic ZZZ.
+               10 File401k Pic v999.
+               10 FilePayCode Pic Z.
+               10 FilePay Pic S9(7)v99.
+               10 FileHours Pic S99v99.
+               10 FileRate Pic S99V99.
+               10 FileSales Pic 9(7)v99.
+               10 FileRouting Pic 9(9).
+               10 FileAccountNum Pic 9(12).
+               10 FilePayFreq Pic X.
+
+       SD TmpSrt.
+       01 Tmp-Rec.
+          05  EmpRecord.
+               10 SortRegNum Pic 99.
+               10 SortRegNam Pic Z(15).
+               10 SortDeptNum Pic 9(5).
+               10 SortDeptName Pic Z(30).
+               10 SortEmpNum Pic 9(5).
+               10 SortEmpName.
+                  15 SortLastName Pic Z(20).
+                  15 SortFirstName Pic Z(15).
+               10 SortGender Pic Z.
+               10 SortStAddress Pic Z(20).
+               10 SortCityState Pic Z(20).
+               10 SortJTitle Pic Z(20).
+               10 SortBirthdate Pic Z(8).
+               10 SortHireDate Pic 9(8).
+               10 SortMarStat Pic Z.
+               10 SortDep Pic 99.
+               10 SortSchoolDist Pic Z(3).
+               10 SortInsurance Pic ZZZ.
+               10 Sort401k Pic v999.
+               10 SortPayCode Pic Z.
+               10 SortPay Pic S9(7)v99.
+               10 SortHours Pic S99v99.
+               10 SortRate Pic S99V99.
+               10 SortSales Pic 9(7)v99.
+               10 SortRouting Pic 9(9).
+               10 SortAccountNum Pic 9(12).
+               10 SortPayFreq Pic X.
+
+       FD SortedInput.
+       01  SortedInputRec.
+           05  EmpRecord.
+               10 FileRegNum Pic 99.
+               10 FileRegNam Pic Z(15).
+               10 FileDeptNum Pic 9(5).
+               10 FileDeptName Pic Z(30).
+               10 FileEmpNum Pic 9(5).
+               10 FileEmpName.
+                  15 FileLastName Pic Z(20).
+                  15 FileFirstName Pic Z(15).
+               10 FileGender Pic Z.
+               10 FileStAddress Pic Z(20).
+               10 FileCityState Pic Z(20).
+               10 FileJTitle Pic Z(20).
+               10 FileBirthdate Pic Z(8).
+               10 FileHireDate Pic 9(8).
+               10 FileMarStat Pic Z.
+               10 FileDep Pic 99.
+               10 FileSchoolDist Pic Z(3).
+               10 FileInsurance Pic ZZZ.
+               10 File401k Pic v999.
+               10 FilePayCode Pic Z.
+               10 FilePay Pic S9(7)v99.
+               10 FileHours Pic S99v99.
+               10 FileRate Pic S99V99.
+               10 FileSales Pic 9(7)v99.
+               10 FileRouting Pic 9(9).
+               10 FileAccountNum Pic 9(12).
+               10 FilePayFreq Pic X.
+
+       FD OutFile.
+       01  ot-record              pic x(208).
+
+       FD  NetPayExcFile.
+       01  NetPayExcRecord.
+           05 NPEEmpNum Pic 9(5).
+           05  Pic X Value Space.
+           05 NPEEmpName Pic X(35).
+           05  Pic X Value Space.
+           05 NPEDeptNum Pic 9(5).
+           05  Pic X Value Space.
+           05 NPEGross Pic $ZZ,ZZ9.99.
+           05  Pic X Value Space.
+           05 NPEDeduct Pic $ZZ,ZZ9.99.
+           05  Pic X Value Space.
+           05 NPEShortfall Pic $ZZ,ZZ9.99.
+
+       FD  RegionFile.
+       01  RegionFileRec.
+           05 RFRegNum Pic 99.
+           05 RFRegName Pic X(15).
+
+       FD  RegionExcFile.
+       01  RegionExcRecord.
+           05 RXEmpNum Pic 9(5).
+           05  Pic X Value Space.
+           05 RXEmpName Pic X(35).
+           05  Pic X Value Space.
+           05 RXRegNum Pic 99.
+           05  Pic X Value Space.
+           05 RXRegName Pic X(15).
+           05  Pic X Value Space.
+           05 RXMasterName Pic X(15).
+           05  Pic X Value Space.
+           05 RXDeptNum Pic 9(5).
+
+       FD  ControlTotalFile.
+       01  ControlTotalRec Pic 9(9)V99.
+
+       FD  CsvFile.
+       01  CsvRecord Pic X(150).
+
+       FD  DDFile.
+       01  DD-Record.
+           05 DD-EmpNum Pic 9(5).
+           05  Pic X Value Space.
+           05 DD-Routing Pic 9(9).
+           05  Pic X Value Space.
+           05 DD-AccountNum Pic 9(12).
+           05  Pic X Value Space.
+           05 DD-NetPay Pic 9(9)V99.
+
+       FD  YtdFile.
+       01  YTD-Record.
+           05 YTD-EmpNum Pic 9(5).
+           05 YTD-EmpName Pic X(35).
+           05 YTD-Gross Pic 9(9)V99.
+           05 YTD-401k Pic 9(9)V99.
+           05 YTD-FedTax Pic 9(9)V99.
+           05 YTD-StateTax Pic 9(9)V99.
+           05 YTD-SchoolTax Pic 9(9)V99.
+           05 YTD-Insurance Pic 9(9)V99.
+           05 YTD-NetPay Pic 9(9)V99.
+
+
+       Working-Storage Section.
+       01  EOF Pic X.
+           88 Finished Value "Y".
+           01  Page-Header.
+            05  PH-Month     Pic Z9/.
+            05  PH-Day       Pic 99/.
+            05  PH-Year      Pic 9999. 
+            05               Pic X(42) Value Spaces. 
+            05         Pic X(71) Value "Stomper & Wombat's Emporium". 
+            05               Pic X(6) Value "Page:". 
+            05  PH-PageNo Pic Z9.
+       01  Page-Header2.
+            05     Pic X(35) Value" Emp #          Employee        M ".
+            05     Pic X(34) Value" Deps  Ins     Gross Pay      Comm".
+            05     Pic X(35) Value"ission       401k        Fed      ".
+            05     Pic X(36) Value"  State     Insurance       Net Pay".
+       01 HourLine.
+            05 HourOut Pic Z9.
+            05  Pic X Value ":".
+            05 MinOut Pic 99.
+            05 Pic X Value Spaces.
+            05 AMPM Pic XX.
+            05 Pic X(40) Value Spaces.
+            05 Pic X(33) Value "Monthly Payroll Register".
+            05 Pic X(18) Value "- Salary and Sales".
+       01 RegLine.
+            05 Pic X(14) Value " Region: ".
+            05 RegOut1 Pic XX.
+            05 Pic XX Value Spaces.
+            05 RegNameOut Pic X(15).
+       01 ContLine1.
+            05 Pic X(14) Value " Department: ".
+            05 DeptNumOutCont1 Pic X(5).
+       01 ContLine2.
+            05 Pic X(14) Value Spaces.
+            05 DeptNameOutCont1 Pic X(30).
+       01 RecordOutput.
+            05  Pic X Value Spaces.
+            05 EmpNumOut Pic 9(5).
+            05  Pic XX Value Spaces.
+            05 EmpNameOut Pic 9(22).
+            05  Pic XX Value Spaces.
+            05 PayrollInfo.
+               10 MarStatOut Pic X.
+               10 Pic XXX Value Spaces.
+               10 DependNumOut Pic 99.
+               10 Pic XXX Value Spaces.
+               10 CoverageOut Pic XXX.
+               10 Pic XXX Value Spaces.
+            05 GrossPayOut Pic $Z,ZZZ,ZZ9.99.
+            05  Pic XXX Value Spaces.
+            05 CommissionOut Pic $Z,ZZZ,ZZZ.ZZ.
+            05  Pic XX Value Spaces.
+            05 Deductions.
+               10 401kOut Pic $ZZ,ZZZ.ZZ.
+               10  Pic XX Value Spaces.
+               10 FedTax Pic $ZZ,ZZ9.99.
+               10  Pic XX Value Spaces.
+               10 StateTax Pic $ZZ,ZZ9.99.
+               10  Pic XX Value Spaces.
+               10 InsuranceOut Pic $ZZ,ZZ9.99.
+            05  Pic XXX Value Spaces.
+            05 NetPay Pic $Z,ZZZ,ZZ9.99.
+       01 MidLine.
+           05   Pic X(97) Value Spaces.
+           05   Pic X(6) Value "Dept: ".
+           05 DeptNumOutCont2 Pic X(5).
+           05   Pic XX Value Spaces.
+           05   Pic X(15) Value "Total Payroll: ".
+           05 PayrollContOut Pic $ZZZ,ZZZ,ZZ9.99.
+       01 RegTotalLine.
+           05   Pic X(97) Value Spaces.
+           05   Pic X(8) Value "Region: " .
+           05 RegOut2  Pic XX.
+           05 Pic XX Value Spaces.
+           05 RegOutTotal Pic $ZZZ,ZZZ,ZZ9.99.
+       01 EndLine.
+           05   Pic X(99) Value Spaces.
+           05   Pic X(22) Value "Total Expected Payroll".
+           05 TotalOut Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01 DetailLine Pic X(208).
+       01  Employee.
+           10 RegNum Pic 99.
+           10 RegName Pic Z(15).
+           10 DeptNum Pic 9(5).
+           10 DeptName Pic Z(30).
+           10 EmpNum Pic 9(5).
+           10 EmpName.
+              15 LastName Pic Z(20).
+              15 FirstName Pic Z(15).
+           10 Gender Pic Z.
+           10 StAddress Pic Z(20).
+           10 CityState Pic Z(20).
+           10 JTitle Pic Z(20).
+           10 Birth Pic 9(8).
+           10 Hire Pic 9(8).
+           10 MarStat Pic Z.
+              88 FedRate Value "M" "P".
+           10 Dep Pic 99.
+           10 SchoolDist Pic ZZZ.
+           10 Insurance.
+              15 Med Pic Z.
+              15 Den Pic Z.
+              15 Vis Pic Z.
+           10 401k Pic v999.
+           10 PayCode Pic Z.
+           10 Pay Pic S9(7)v99.
+           10 Hours Pic S99v99.
+           10 Rate Pic S99V99.
+           10 Sales Pic 9(7)V99.
+           10 Routing Pic 9(9).
+           10 AccountNum Pic 9(12).
+           10 PayFreq Pic X.
+       01 DateandTime.
+          05 CurrentDate.
+             10 CYear Pic 9(4).
+             10 CMonth Pic 9(2).
+             10 CDay Pic 9(2).
+          05 CurrentTime.
+             10 CHour Pic 9(2).
+             10 CMinute Pic 9(2).
+             10 CSecond Pic 9(2).
+             10 CMS Pic 9(2).
+       01 blank-line             pic x value spaces.
+       01 TestDateVar Pic 9.
+       01 MathVar Pic 9(9)V99.
+       01 ExtraMath Pic 9(9)V99.
+       01 OTHours Pic S99V99.
+       01 TotalPayroll Pic 9(9)V99.
+       01 ControlPayroll Pic 9(9)V99.
+       01 DateDone Pic 9.
+       01 PageNum Pic 999.
+       01 LineNum Pic 99.
+          88 NewPage Value 0, 35.
+       01 FirstInitial Pic X.
+       01 ContDept Pic 9(5).
+       01 GrossCalc Pic 9(9)V99.
+       01 MarRate Pic V9999 Value .28.
+       01 UnMarRate Pic V9999 Value .33.
+       01 StateTaxRate Pic V9999 Value .0475.
+       01 InsuranceDeduct Pic 9(9)V99.
+       01 ContReg Pic 99.
+       01 RegionTotal Pic 9(9)v99.
+       01 Param1 Pic X.
+       01 Param2.
+          05 PMar Pic 9999V9999.
+          05 PUnMar Pic 9999V9999.
+       01 Param3 Pic 99.
+       01 Param4 Pic XX.
+       01 CSLen Pic 99.
+       01 CSStart Pic 99.
+       01 OrigGrossCalc Pic 9(9)V99.
+       01 TotalDeduct Pic 9(9)V99.
+       01 ShortfallAmt Pic 9(9)V99.
+       01 NegNetPay Pic X.
+          88 IsNegNetPay Value "Y".
+       01 YtdStatus Pic XX.
+       01 YTD401k Pic 9(9)V99.
+       01 YTDFed Pic 9(9)V99.
+       01 YTDState Pic 9(9)V99.
+       01 YTDSchool Pic 9(9)V99.
+       01 YTDNetPay Pic 9(9)V99.
+       01 CommissionAmt Pic 9(9)V99.
+       01 RegionTable.
+          05 RegionRow occurs 20 times.
+             10 RTRegNum Pic 99.
+             10 RTRegName Pic X(15).
+       01 RegCount Pic 99.
+       01 RegIndx Pic 99.
+       01 RegionFound Pic X.
+          88 RegionMatchFound Value "Y".
+       01 MasterRegNameWork Pic X(15).
+       01 HireYear Pic 9(4).
+       01 HireMonth Pic 99.
+       01 HireDay Pic 99.
+       01 TenureYears Pic 99.
+       01 LongevityBonus Pic 9(9)V99.
+       01 CtrlStatus Pic XX.
+       01 ExternalControlTotal Pic 9(9)V99.
+       01 ControlVariance Pic S9(9)V99.
+       01 ControlTolerance Pic 9(7)V99 Value 1.00.
+       01 ControlFailure Pic X Value 'N'.
+          88 ControlOutOfBalance Value 'Y'.
+       01 OutOfBalanceLine.
+          05 Pic X(21) Value "** OUT OF BALANCE ** ".
+          05 Pic X(10) Value "Expected: ".
+          05 CTExpected Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+          05 Pic X(10) Value " Actual:  ".
+          05 CTActual Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+          05 Pic X(11) Value " Variance: ".
+          05 CTVariance Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01 Csv-Header.
+           05 Pic X(45) Value
+              "EmpNum,EmpName,DeptNum,GrossPay,Commission,4".
+           05 Pic X(37) Value
+              "01k,FedTax,StateTax,Insurance,NetPay".
+       01 Csv-Line.
+           05 Csv-EmpNum Pic 9(5).
+           05 Pic X Value ",".
+           05 Csv-EmpName Pic X(35).
+           05 Pic X Value ",".
+           05 Csv-DeptNum Pic 9(5).
+           05 Pic X Value ",".
+           05 Csv-Gross Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-Commission Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-401k Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-Fed Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-State Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-Ins Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-Net Pic Z(7)9.99.
+
+
+       Procedure Division.
+       000-Main.
+           open Input RegionFile
+           Move 0 to RegCount
+           perform until Finished
+           Read RegionFile
+           at end Move 'Y' to EOF
+           continue
+           not at end
+           Add 1 to RegCount
+           Move RegionFileRec to RegionRow(RegCount)
+           end-perform
+           close RegionFile
+           Move 'N' to EOF
+           open output OutFile.
+           open output NetPayExcFile.
+           open output RegionExcFile.
+           open output CsvFile.
+           Write CsvRecord from Csv-Header
+           open output DDFile.
+           move Function current-date to DateandTime
+           Perform 50-SortInput
+           Perform 070-OpenYtd
+           perform 100-ReadFile
+           Close OutFile.
+           Close NetPayExcFile.
+           Close RegionExcFile.
+           Close YtdFile.
+           Close CsvFile.
+           Close DDFile.
+           if ControlOutOfBalance
+           Move 1 to Return-Code
+           end-if
+           goback.
+
+       070-OpenYtd.
+           Open I-O YtdFile
+           if YtdStatus = "35"
+           Open Output YtdFile
+           Close YtdFile
+           Open I-O YtdFile
+           end-if.
+
+       50-SortInput.
+          Sort TmpSrt
+             On Ascending Key SortRegNum SortDeptNum
+             Using InputFile
+             Giving SortedInput.
+
+       100-ReadFile.
+           Open Input SortedInput.
+           Perform until Finished
+           read SortedInput into Employee
+           At end move 'Y' to EOF
+           Perform 133-EndControl
+           Write ot-record from blank-line
+           Move TotalPayroll to TotalOut
+           Write ot-record from EndLine
+           Perform 141-CheckControlTotal
+           not at end
+           if NewPage
+           Perform 150-DisplayHeader
+           end-if
+           Perform 104-CheckRegion
+           Perform 107-CheckRegionMaster
+           Perform 102-CheckControl
+           Perform 130-EachRecord
+           Perform 103-CalcDeductions
+           Perform 131-WriteRecord
+           Perform 125-Clear
+           end-read
+           end-perform
+           close SortedInput.
+        
+        101-CalculateGross.
+           if PayCode = "H"
+           Perform 105-CalcHourlyGross
+           else
+           if PayFreq = "W"
+           Divide Pay by 52 giving GrossCalc rounded
+           else
+           if PayFreq = "B"
+           Divide Pay by 26 giving GrossCalc rounded
+           else
+           if PayFreq = "S"
+           Divide Pay by 24 giving GrossCalc rounded
+           else
+           Divide Pay by 12 giving GrossCalc rounded
+           end-if
+           end-if
+           end-if
+           end-if
+           If PayCode = "C"
+           Multiply Sales by Rate giving MathVar rounded
+           Move MathVar to CommissionOut
+           Move MathVar to CommissionAmt
+           Add MathVar to GrossCalc
+           else
+           Move 0 to CommissionAmt
+           end-if
+           Perform 109-LongevityBonus
+           Move GrossCalc to GrossPayOut
+           Move GrossCalc to OrigGrossCalc.
+
+        109-LongevityBonus.
+           Move Hire (1:4) to HireYear
+           Move Hire (5:2) to HireMonth
+           Move Hire (7:2) to HireDay
+           Compute TenureYears = CYear - HireYear
+           if HireMonth > CMonth or (HireMonth = CMonth and HireDay >
+            CDay)
+           Subtract 1 from TenureYears
+           end-if
+           if TenureYears > 14
+           Multiply GrossCalc by .05 giving LongevityBonus rounded
+           else
+           if TenureYears > 9
+           Multiply GrossCalc by .03 giving LongevityBonus rounded
+           else
+           if TenureYears > 4
+           Multiply GrossCalc by .01 giving LongevityBonus rounded
+           else
+           Move 0 to LongevityBonus
+           end-if
+           end-if
+           end-if
+           Add LongevityBonus to GrossCalc.
+
+        105-CalcHourlyGross.
+           if Hours > 40
+           Multiply 40 by Rate giving MathVar rounded
+           Subtract 40 from Hours giving OTHours
+           Multiply OTHours by Rate giving ExtraMath rounded
+           Multiply ExtraMath by 1.5 giving ExtraMath rounded
+           Add ExtraMath to MathVar giving GrossCalc
+           else
+           Multiply Hours by Rate giving GrossCalc rounded
+           end-if.
+
+        107-CheckRegionMaster.
+           Move "N" to RegionFound
+           Move Spaces to MasterRegNameWork
+           Perform Varying RegIndx from 1 by 1 until RegIndx > RegCount
+           if RTRegNum(RegIndx) = RegNum
+           Move RTRegName(RegIndx) to MasterRegNameWork
+           if RTRegName(RegIndx) = RegName
+           Move "Y" to RegionFound
+           end-if
+           end-if
+           end-perform
+           if not RegionMatchFound
+           Perform 108-WriteRegionExc
+           end-if.
+
+        108-WriteRegionExc.
+           Move EmpNum to RXEmpNum
+           Move EmpName to RXEmpName
+           Move RegNum to RXRegNum
+           Move RegName to RXRegName
+           Move MasterRegNameWork to RXMasterName
+           Move DeptNum to RXDeptNum
+           Write RegionExcRecord.
+
+        102-CheckControl.
+           if DeptNum <> ContDept
+           if LineNum > 33
+           Perform 133-EndControl
+           Perform 150-DisplayHeader
+           else
+           Perform 133-EndControl
+           if LineNum > 33
+           Perform 150-DisplayHeader
+           else
+           Perform 135-NewControl
+           end-if
+           end-if
+           end-if.
+
+        111-LookupStateCode.
+           Move Spaces to Param4
+           Compute CSLen = Function Length(Function Trim(CityState))
+           if CSLen > 1
+           Compute CSStart = CSLen - 1
+           Move CityState (CSStart:2) to Param4
+           end-if.
+
+        103-CalcDeductions.
+           Move 0 to TotalDeduct
+           Move 0 to InsuranceDeduct
+           if 401k is positive
+           Multiply 401k by GrossCalc giving ExtraMath rounded
+           Subtract ExtraMath from GrossCalc
+           Move ExtraMath to 401kOut
+           Move ExtraMath to YTD401k
+           Add ExtraMath to TotalDeduct
+           else
+           Move "       " to 401kOut
+           Move 0 to YTD401k
+           end-if
+           Move 0 to YTDSchool
+		   Move "F" to Param1
+		   Call "Lab8Sub" using by content Param1
+		    by reference Param2 by content Param3
+		    by content Param4
+           if FedRate
+           Multiply GrossCalc by PMar giving ExtraMath rounded
+           else
+           Multiply GrossCalc by PUnMar giving ExtraMath rounded
+           end-if
+           Subtract ExtraMath from GrossCalc
+           Move ExtraMath to FedTax
+           Move ExtraMath to YTDFed
+           Add ExtraMath to TotalDeduct
+		   Move "S" to Param1
+		   Perform 111-LookupStateCode
+		   Call "Lab8Sub" using by content Param1
+		    by reference Param2 by content Param3
+		    by content Param4
+           Multiply GrossCalc by PMar giving ExtraMath rounded
+           Subtract ExtraMath from GrossCalc
+           Move ExtraMath to StateTax
+           Move ExtraMath to YTDState
+           Add ExtraMath to TotalDeduct
+           if Med = "Y"
+           Move "M" to Param1
+           Move "M" to CoverageOut (1:1)
+           Move Dep to Param3
+           Call "Lab8Sub" using by content Param1
+            by reference Param2 by content Param3 by content Param4
+           Add PMar to InsuranceDeduct
+           else
+           Move " " to CoverageOut (1:1)
+           end-if
+           if Den = "Y"
+           Move "D" to Param1
+           Move "D" to CoverageOut (2:1)
+           Move Dep to Param3
+           Call "Lab8Sub" using by content Param1
+            by reference Param2 by content Param3 by content Param4
+           Add PMar to InsuranceDeduct
+           else
+           Move " " to CoverageOut (2:1)
+           end-if
+           if Vis ="Y"
+           Move "V" to Param1
+           Move "V" to CoverageOut (3:1)
+           Move Dep to Param3
+           Call "Lab8Sub" using by content Param1
+            by reference Param2 by content Param3 by content Param4
+           Add PMar to InsuranceDeduct
+           else
+           Move " " to CoverageOut (3:1)
+           end-if
+           Move InsuranceDeduct to InsuranceOut
+           Add InsuranceDeduct to TotalDeduct
+           if TotalDeduct > OrigGrossCalc
+           Move 'Y' to NegNetPay
+           else
+           Subtract InsuranceDeduct from GrossCalc
+           Move GrossCalc to NetPay
+           Move GrossCalc to YTDNetPay
+           end-if.
+
+        104-CheckRegion.
+           if RegNum <> ContReg
+           if LineNum > 32
+           Perform 137-EndRegion
+           Perform 150-DisplayHeader
+           else
+           Perform 137-EndRegion
+           if LineNum > 32
+           Perform 150-DisplayHeader
+           else
+           Perform 139-NewRegion
+           end-if
+           end-if
+           end-if.
+           
+        125-Clear.
+           Set CommissionOut to "         "
+           Set InsuranceDeduct to 0
+           Move 'N' to NegNetPay.
+
+        130-EachRecord.
+           Move EmpNum to EmpNumOut
+           Move EmpName to EmpNameOut
+           Set EmpNameOut (21:2) to "  "
+           Move FirstName to FirstInitial (1:1)
+           inspect EmpNameOut replacing first " " by FirstInitial
+           after initial " "
+           Move MarStat to MarStatOut
+           Move Dep to DependNumOut
+           Move Insurance to CoverageOut
+           Perform 101-CalculateGross.
+           
+           
+        131-WriteRecord.
+           if IsNegNetPay
+           Perform 140-WriteNetPayExc
+           else
+           Add GrossCalc to ControlPayroll
+           write ot-record from RecordOutput
+           Add 1 to LineNum
+           Perform 145-UpdateYTD
+           Perform 146-WriteCsv
+           Perform 147-WriteDD
+           end-if.
+
+        147-WriteDD.
+           Move EmpNum to DD-EmpNum
+           Move Routing to DD-Routing
+           Move AccountNum to DD-AccountNum
+           Move YTDNetPay to DD-NetPay
+           Write DD-Record.
+
+        146-WriteCsv.
+           Move EmpNum to Csv-EmpNum
+           Move EmpName to Csv-EmpName
+           Move DeptNum to Csv-DeptNum
+           Move OrigGrossCalc to Csv-Gross
+           Move CommissionAmt to Csv-Commission
+           Move YTD401k to Csv-401k
+           Move YTDFed to Csv-Fed
+           Move YTDState to Csv-State
+           Move InsuranceDeduct to Csv-Ins
+           Move YTDNetPay to Csv-Net
+           Write CsvRecord from Csv-Line.
+
+        145-UpdateYTD.
+           Move EmpNum to YTD-EmpNum
+           Read YtdFile
+           invalid key
+           Move EmpName to YTD-EmpName
+           Move OrigGrossCalc to YTD-Gross
+           Move YTD401k to YTD-401k
+           Move YTDFed to YTD-FedTax
+           Move YTDState to YTD-StateTax
+           Move YTDSchool to YTD-SchoolTax
+           Move InsuranceDeduct to YTD-Insurance
+           Move YTDNetPay to YTD-NetPay
+           Write YTD-Record
+           not invalid key
+           Add OrigGrossCalc to YTD-Gross
+           Add YTD401k to YTD-401k
+           Add YTDFed to YTD-FedTax
+           Add YTDState to YTD-StateTax
+           Add YTDSchool to YTD-SchoolTax
+           Add InsuranceDeduct to YTD-Insurance
+           Add YTDNetPay to YTD-NetPay
+           Rewrite YTD-Record
+           end-read.
+
+        140-WriteNetPayExc.
+           Move EmpNum to NPEEmpNum
+           Move EmpName to NPEEmpName
+           Move DeptNum to NPEDeptNum
+           Move OrigGrossCalc to NPEGross
+           Move TotalDeduct to NPEDeduct
+           Subtract OrigGrossCalc from TotalDeduct giving ShortfallAmt
+           Move ShortfallAmt to NPEShortfall
+           Write NetPayExcRecord.
+
+        133-EndControl.
+           Move ControlPayroll to PayrollContOut
+           Write ot-record from MidLine
+           Add ControlPayroll to TotalPayroll
+           Set ControlPayroll to 0
+           add 1 to LineNum.
+
+        141-CheckControlTotal.
+           Open Input ControlTotalFile
+           if CtrlStatus = "00"
+           Read ControlTotalFile
+           Move ControlTotalRec to ExternalControlTotal
+           Close ControlTotalFile
+           Compute ControlVariance = TotalPayroll - ExternalControlTotal
+           if ControlVariance < 0
+           Compute ControlVariance = 0 - ControlVariance
+           end-if
+           if ControlVariance > ControlTolerance
+           Move ExternalControlTotal to CTExpected
+           Move TotalPayroll to CTActual
+           Move ControlVariance to CTVariance
+           Write ot-record from blank-line
+           Write ot-record from OutOfBalanceLine
+           Move 'Y' to ControlFailure
+           end-if
+           else
+           Close ControlTotalFile
+           end-if.
+
+        135-NewControl.
+           if LineNum > 32
+           Perform 150-DisplayHeader
+           else
+           Move DeptNum to DeptNumOutCont1
+           Move DeptNum to DeptNumOutCont2
+           Move DeptNum to ContDept
+           Move DeptName to DeptNameOutCont1
+           perform 136-WriteControl
+           end-if.
+        
+        136-WriteControl.
+           write ot-record from blank-line
+           Write ot-record from ContLine1
+           write ot-record from ContLine2
+		   write ot-record from blank-line
+           Add 3 to LineNum.
+        
+        137-EndRegion.
+           Move RegionTotal to RegOutTotal
+           Write ot-record from RegTotalLine
+           Set RegionTotal to 0
+           Add 1 to LineNum.
+        
+        139-NewRegion.
+           If LineNum > 33
+           Perform 150-DisplayHeader
+           else
+           move RegNum to RegOut1
+           Move RegNum to RegOut2
+           Move RegNum to ContReg
+           Move RegName to RegNameOut
+           Perform 140-WriteRegion
+           end-if.
+           
+        140-WriteRegion.
+           Write ot-record from blank-line
+           write ot-record from RegLine
+           Add 2 to LineNum.
+        
+        150-DisplayHeader.
+           move CMonth to PH-Month
+           move CDay to PH-Day
+           move CYear to PH-Year
+           add 1 to PageNum
+           move PageNum to PH-PageNo
+           if CHour < 12
+           Move "AM" to AMPM
+           else
+           Subtract 12 from CHour 
+           Move "PM" to AMPM
+           end-if
+           Move CHour to HourOut
+           Move CMinute to MinOut
+           Write ot-record from Page-Header after advancing page
+           Write ot-record from HourLine 
+           Write ot-record from blank-line
+           Write ot-record from Page-Header2
+           Set LineNum to 4
+           if RegNum = ContReg
+           continue
+           else
+           Perform 139-NewRegion
+           If DeptNum = ContDept
+           continue
+           else
+           Perform 135-NewControl
+           end-if
+           end-if.
