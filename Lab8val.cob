@@ -0,0 +1,266 @@
+
+      *Tyler Zysberg
+      *> Field-level validation pass over lab8a-in.dat and lab8b-in.dat,
+      *> run before either payroll program touches that day's data.
+      *> Flags duplicate employee numbers (within a file), impossible
+      *> hire dates, marital status codes outside M/P/blank, and
+      *> dependent counts that are out of a sane range, writing every
+      *> bad record to a single reject list instead of letting the
+      *> garbage flow into Lab08a's sort or Lab08b's read loop.
+       Identification Division.
+       Program-ID.     Lab8Val.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select AFile
+               Assign to "lab8a-in.dat"
+               Organization is Line Sequential.
+           Select BFile
+               Assign to "lab8b-in.dat"
+               Organization is Line Sequential.
+           Select RejFile
+               Assign to "lab8-validation-rej.dat"
+               Organization is Line Sequential.
+
+       Data Division.
+       File Section.
+       FD  AFile.
+       01  ARecord.
+           05  FileRegNum Pic 99.
+           05  FileRegNam Pic Z(15).
+           05  FileDeptNum Pic 9(5).
+           05  FileDeptName Pic Z(30).
+           05  FileEmpNum Pic 9(5).
+           05  FileEmpName.
+               10 FileLastName Pic Z(20).
+               10 FileFirstName Pic Z(15).
+           05  FileGender Pic Z.
+           05  FileStAddress Pic Z(20).
+           05  FileCityState Pic Z(20).
+           05  FileJTitle Pic Z(20).
+           05  FileBirthdate Pic Z(8).
+           05  FileHireDate Pic 9(8).
+           05  FileMarStat Pic Z.
+           05  FileDep Pic 99.
+           05  FileSchoolDist Pic Z(3).
+           05  FileInsurance Pic ZZZ.
+           05  File401k Pic v999.
+           05  FilePayCode Pic Z.
+           05  FilePay Pic S9(7)v99.
+           05  FileHours Pic S99v99.
+           05  FileRate Pic S99V99.
+           05  FileSales Pic 9(7)v99.
+           05  FileRouting Pic 9(9).
+           05  FileAccountNum Pic 9(12).
+           05  FilePayFreq Pic X.
+
+       FD  BFile.
+       01  BRecord.
+           05  FileRegNum Pic 99.
+           05  FileRegNam Pic Z(15).
+           05  FileDeptNum Pic 9(5).
+           05  FileDeptName Pic Z(30).
+           05  FileEmpNum Pic 9(5).
+           05  FileEmpName.
+               10 FileLastName Pic Z(20).
+               10 FileFirstName Pic Z(15).
+           05  FileGender Pic Z.
+           05  FileStAddress Pic Z(20).
+           05  FileCityState Pic Z(20).
+           05  FileJTitle Pic Z(20).
+           05  FileBirthdate Pic Z(8).
+           05  FileHireDate Pic 9(8).
+           05  FileMarStat Pic Z.
+           05  FileDep Pic 99.
+           05  FileSchoolDist Pic Z(3).
+           05  FileInsurance Pic ZZZ.
+           05  File401k Pic v999.
+           05  FilePayCode Pic Z.
+           05  FilePay Pic S9(7)v99.
+           05  FileHours Pic S99v99.
+           05  FileRate Pic S99V99.
+           05  FileSales Pic 9(7)v99.
+           05  FileRouting Pic 9(9).
+           05  FileAccountNum Pic 9(12).
+           05  FilePayFreq Pic X.
+
+       FD  RejFile.
+       01  RejRecord.
+           05 RejSource Pic X.
+           05  Pic X Value Space.
+           05 RejEmpNum Pic 9(5).
+           05  Pic X Value Space.
+           05 RejEmpName Pic X(35).
+           05  Pic X Value Space.
+           05 RejDeptNum Pic 9(5).
+           05  Pic X Value Space.
+           05 RejReason Pic X(40).
+
+       Working-Storage Section.
+       01  EOF-A Pic X.
+           88 A-Finished Value "Y".
+       01  EOF-B Pic X.
+           88 B-Finished Value "Y".
+       01  Seen-Table.
+           05  Seen-Emp Occurs 500 Times Pic 9(5).
+       01  SeenCount Pic 9(3) Value 0.
+       01  Indx Pic 999.
+       01  Dup-Found Pic X.
+           88 IsDuplicate Value "Y".
+       01  RejectCount Pic 9(5) Value 0.
+       01  RejReasonWork Pic X(40).
+       01  Bad-Record Pic X.
+           88 IsBadRecord Value "Y".
+       01  HireYear Pic 9(4).
+       01  HireMonth Pic 99.
+       01  HireDay Pic 99.
+       01  CurrentDate.
+           05 CYear Pic 9(4).
+           05 CMonth Pic 9(2).
+           05 CDay Pic 9(2).
+           05 Filler1 Pic X(6).
+
+       Procedure Division.
+       000-Main.
+           Move Function Current-Date (1:8) to CurrentDate (1:8)
+           Open Output RejFile
+           Perform 100-ValidateA
+           Perform 200-ValidateB
+           Close RejFile
+           if RejectCount > 0
+           Display "Lab8Val: " RejectCount " record(s) rejected"
+           Move 1 to Return-Code
+           else
+           Display "Lab8Val: all input records passed validation"
+           Move 0 to Return-Code
+           end-if
+           goback.
+
+       100-ValidateA.
+           Move 0 to SeenCount
+           Open Input AFile
+           Move "N" to EOF-A
+           Perform until A-Finished
+           Read AFile
+           at end Move "Y" to EOF-A
+           not at end
+           Perform 900-CheckRecord
+           if IsBadRecord
+           Move "A" to RejSource
+           Move FileEmpNum of ARecord to RejEmpNum
+           Move FileEmpName of ARecord to RejEmpName
+           Move FileDeptNum of ARecord to RejDeptNum
+           Move RejReasonWork to RejReason
+           Write RejRecord
+           Add 1 to RejectCount
+           end-if
+           Perform 910-RememberEmp
+           end-read
+           end-perform
+           Close AFile.
+
+       200-ValidateB.
+           Move 0 to SeenCount
+           Open Input BFile
+           Move "N" to EOF-B
+           Perform until B-Finished
+           Read BFile
+           at end Move "Y" to EOF-B
+           not at end
+           Perform 901-CheckRecordB
+           if IsBadRecord
+           Move "B" to RejSource
+           Move FileEmpNum of BRecord to RejEmpNum
+           Move FileEmpName of BRecord to RejEmpName
+           Move FileDeptNum of BRecord to RejDeptNum
+           Move RejReasonWork to RejReason
+           Write RejRecord
+           Add 1 to RejectCount
+           end-if
+           Perform 911-RememberEmpB
+           end-read
+           end-perform
+           Close BFile.
+
+       900-CheckRecord.
+           Move "N" to Bad-Record
+           Move Spaces to RejReasonWork
+           Move "N" to Dup-Found
+           Perform Varying Indx from 1 by 1 until Indx > SeenCount
+           if Seen-Emp (Indx) = FileEmpNum of ARecord
+           Move "Y" to Dup-Found
+           end-if
+           end-perform
+           if IsDuplicate
+           Move "Y" to Bad-Record
+           Move "Duplicate employee number" to RejReasonWork
+           end-if
+           Move FileHireDate of ARecord (1:4) to HireYear
+           Move FileHireDate of ARecord (5:2) to HireMonth
+           Move FileHireDate of ARecord (7:2) to HireDay
+           Perform 920-CheckHireDate
+           if FileMarStat of ARecord <> "M" and FileMarStat of ARecord
+            <> "P" and FileMarStat of ARecord <> " "
+           Move "Y" to Bad-Record
+           Move "Invalid marital status code" to RejReasonWork
+           end-if
+           if FileDep of ARecord > 20
+           Move "Y" to Bad-Record
+           Move "Dependent count out of range" to RejReasonWork
+           end-if.
+
+       901-CheckRecordB.
+           Move "N" to Bad-Record
+           Move Spaces to RejReasonWork
+           Move "N" to Dup-Found
+           Perform Varying Indx from 1 by 1 until Indx > SeenCount
+           if Seen-Emp (Indx) = FileEmpNum of BRecord
+           Move "Y" to Dup-Found
+           end-if
+           end-perform
+           if IsDuplicate
+           Move "Y" to Bad-Record
+           Move "Duplicate employee number" to RejReasonWork
+           end-if
+           Move FileHireDate of BRecord (1:4) to HireYear
+           Move FileHireDate of BRecord (5:2) to HireMonth
+           Move FileHireDate of BRecord (7:2) to HireDay
+           Perform 920-CheckHireDate
+           if FileMarStat of BRecord <> "M" and FileMarStat of BRecord
+            <> "P" and FileMarStat of BRecord <> " "
+           Move "Y" to Bad-Record
+           Move "Invalid marital status code" to RejReasonWork
+           end-if
+           if FileDep of BRecord > 20
+           Move "Y" to Bad-Record
+           Move "Dependent count out of range" to RejReasonWork
+           end-if.
+
+       910-RememberEmp.
+           if SeenCount < 500
+           Add 1 to SeenCount
+           Move FileEmpNum of ARecord to Seen-Emp (SeenCount)
+           end-if.
+
+       911-RememberEmpB.
+           if SeenCount < 500
+           Add 1 to SeenCount
+           Move FileEmpNum of BRecord to Seen-Emp (SeenCount)
+           end-if.
+
+       920-CheckHireDate.
+           if HireYear < 1950 or HireYear > CYear
+           Move "Y" to Bad-Record
+           Move "Impossible hire date" to RejReasonWork
+           else
+           if HireMonth < 1 or HireMonth > 12
+           Move "Y" to Bad-Record
+           Move "Impossible hire date" to RejReasonWork
+           else
+           if HireDay < 1 or HireDay > 31
+           Move "Y" to Bad-Record
+           Move "Impossible hire date" to RejReasonWork
+           end-if
+           end-if
+           end-if.
