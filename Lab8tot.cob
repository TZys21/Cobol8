@@ -0,0 +1,95 @@
+      *Tyler Zysberg
+      *> Reads the "Total Expected Payroll" line each of Lab08a's and
+      *> Lab08b's printed registers already produces and rolls the two
+      *> run totals up into one company-wide grand total line, so the
+      *> two numbers don't have to be added by hand every period.
+
+       Identification Division.
+       Program-ID.     Lab8Tot.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select AFile
+               Assign to "lab8a-out.dat"
+               Organization is Line Sequential.
+           Select BFile
+               Assign to "lab8b-out.dat"
+               Organization is Line Sequential.
+           Select CompanyFile
+               Assign to "lab8-companytotal.dat"
+               Organization is Line Sequential.
+
+       Data Division.
+       File Section.
+       FD  AFile.
+       01  ARec Pic X(208).
+
+       FD  BFile.
+       01  BRec Pic X(208).
+
+       FD  CompanyFile.
+       01  ot-record Pic X(80).
+
+       Working-Storage Section.
+       01  EOF-A Pic X.
+           88 A-Finished Value "Y".
+       01  EOF-B Pic X.
+           88 B-Finished Value "Y".
+       01  TotalA Pic 9(9)V99.
+       01  TotalB Pic 9(9)V99.
+       01  CompanyTotal Pic 9(9)V99.
+       01  Summary-Line-A.
+           05  Pic X(22) Value "Lab08a Total Payroll: ".
+           05 SL-A Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  Summary-Line-B.
+           05  Pic X(22) Value "Lab08b Total Payroll: ".
+           05 SL-B Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  Summary-Line-Total.
+           05  Pic X(22) Value "Company Grand Total:  ".
+           05 SL-Total Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       Procedure Division.
+       000-Main.
+           Move 0 to TotalA
+           Move 0 to TotalB
+           Perform 100-ReadA
+           Perform 110-ReadB
+           Compute CompanyTotal = TotalA + TotalB
+           Open Output CompanyFile
+           Move TotalA to SL-A
+           Write ot-record from Summary-Line-A
+           Move TotalB to SL-B
+           Write ot-record from Summary-Line-B
+           Move CompanyTotal to SL-Total
+           Write ot-record from Summary-Line-Total
+           Close CompanyFile
+           Stop Run.
+
+       100-ReadA.
+           Open Input AFile
+           Move "N" to EOF-A
+           Perform until A-Finished
+           Read AFile
+           at end Move "Y" to EOF-A
+           not at end
+           if ARec (112:22) = "Total Expected Payroll"
+           Compute TotalA = Function NUMVAL-C (ARec (134:19))
+           end-if
+           end-read
+           end-perform
+           Close AFile.
+
+       110-ReadB.
+           Open Input BFile
+           Move "N" to EOF-B
+           Perform until B-Finished
+           Read BFile
+           at end Move "Y" to EOF-B
+           not at end
+           if BRec (100:22) = "Total Expected Payroll"
+           Compute TotalB = Function NUMVAL-C (BRec (122:19))
+           end-if
+           end-read
+           end-perform
+           Close BFile.
