@@ -1,42 +1,150 @@
-
-      * Tyler Zysberg
-      * Calculates total payroll based on department, now with a school tax and unsorted file
-       Identification Division.
-       Program-ID.     Lab8Sub.
-
-       Data Division.      
-       Linkage Section.
-       01 p1 Pic X.
-       01 p2.
-          05 Mar Pic 9999V9999.
-          05 UnMar Pic 9999V9999.
-             
-             
-             
-       Procedure Division using p1 p2.
-       000-Main.
-       if p1 = "F"
-      *Federal Taxes
-       Move .28 to Mar
-       Move .33 to UnMar
-       end-if
-      *State Taxes
-       if p1 = "S"
-       Move .0475 to Mar
-       end-if
-      *Medical
-       if p1 = "M"
-       Move 100.0 to Mar
-       Move 075.0 to UnMar
-       end-if
-      *Dental
-       if p1 = "D"
-       move 40 to Mar
-       Move 25 to UnMar
-       end-if
-      *Vision
-       if p1 = "V"
-       Move 7.5 to Mar
-       Move 5 to UnMar
-       end-if
-	   exit Program.
+
+      * Tyler Zysberg
+      * Calculates total payroll based on department, now with a school tax and unsorted file
+      * Tyler Zysberg - insurance rates now come from lab8-insurancerate.dat
+      * instead of being hardcoded here, so Lab08a and Lab8Sub can't drift
+      * apart on a rate change; table also leaves room for tiers beyond
+      * single/multi-dependent.
+      * Tyler Zysberg - state tax rate now comes from lab8-statetaxrate.dat,
+      * keyed by the two-letter state code out of the employee's
+      * city/state field, instead of one flat rate for every state.
+       Identification Division.
+       Program-ID.     Lab8Sub.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select InsRateFile
+               Assign to "lab8-insurancerate.dat"
+               Organization is Line Sequential.
+           Select StateTaxFile
+               Assign to "lab8-statetaxrate.dat"
+               Organization is Line Sequential.
+
+       Data Division.
+       File Section.
+       FD InsRateFile.
+       01 InsRateFileRec.
+           05 IRCode Pic X.
+           05 IRTierMin Pic 99.
+           05 IRRate Pic 999V99.
+
+       FD StateTaxFile.
+       01 StateTaxFileRec.
+           05 STCode Pic XX.
+           05 STRate Pic V9999.
+
+       Working-Storage Section.
+       01 EOF Pic X.
+          88 Finished Value "Y".
+       01 Loaded Pic X Value "N".
+       01 InsRateTable.
+          05 InsRateRow occurs 20 times.
+             10 IRTCode Pic X.
+             10 IRTTierMin Pic 99.
+             10 IRTRate Pic 999V99.
+       01 IRCount Pic 99 Value 0.
+       01 IRIndx Pic 99.
+       01 BestTierMin Pic S99.
+       01 StateRateTable.
+          05 StateRateRow occurs 60 times.
+             10 SRStateCode Pic XX.
+             10 SRStateRate Pic V9999.
+       01 SRCount Pic 99 Value 0.
+       01 SRIndx Pic 99.
+       01 DefaultStateRate Pic V9999 Value .0475.
+
+       Linkage Section.
+       01 p1 Pic X.
+       01 p2.
+          05 Mar Pic 9999V9999.
+          05 UnMar Pic 9999V9999.
+       01 p3 Pic 99.
+       01 p4 Pic XX.
+
+
+
+       Procedure Division using p1 p2 p3 p4.
+       000-Main.
+       if Loaded = "N"
+       Perform 900-LoadInsRates
+       Perform 901-LoadStateRates
+       Move "Y" to Loaded
+       end-if
+       if p1 = "F"
+      *Federal Taxes
+       Move .28 to Mar
+       Move .33 to UnMar
+       end-if
+      *State Taxes
+       if p1 = "S"
+       Perform 911-LookupStateRate
+       end-if
+      *Medical
+       if p1 = "M"
+       Perform 910-LookupInsRate
+       Move 0 to UnMar
+       end-if
+      *Dental
+       if p1 = "D"
+       Perform 910-LookupInsRate
+       Move 0 to UnMar
+       end-if
+      *Vision
+       if p1 = "V"
+       Perform 910-LookupInsRate
+       Move 0 to UnMar
+       end-if
+	   exit Program.
+
+       900-LoadInsRates.
+           Move 0 to IRCount
+           Open Input InsRateFile
+           Move "N" to EOF
+           Perform until Finished
+           Read InsRateFile
+           at end Move "Y" to EOF
+           not at end
+           Add 1 to IRCount
+           Move InsRateFileRec to InsRateRow(IRCount)
+           end-read
+           end-perform
+           Close InsRateFile
+           Move "N" to EOF.
+
+       901-LoadStateRates.
+           Move 0 to SRCount
+           Open Input StateTaxFile
+           Move "N" to EOF
+           Perform until Finished
+           Read StateTaxFile
+           at end Move "Y" to EOF
+           not at end
+           Add 1 to SRCount
+           Move StateTaxFileRec to StateRateRow(SRCount)
+           end-read
+           end-perform
+           Close StateTaxFile
+           Move "N" to EOF.
+
+       910-LookupInsRate.
+      *> Take the rate from the highest qualifying tier, not just the
+      *> last one walked -- InsRateRow is loaded straight from the file
+      *> in 900-LoadInsRates with nothing enforcing ascending tier order.
+           Move 0 to Mar
+           Move -1 to BestTierMin
+           Perform Varying IRIndx from 1 by 1 until IRIndx > IRCount
+           if IRTCode(IRIndx) = p1 and IRTTierMin(IRIndx) not > p3
+            and IRTTierMin(IRIndx) not < BestTierMin
+           Move IRTTierMin(IRIndx) to BestTierMin
+           Move IRTRate(IRIndx) to Mar
+           end-if
+           end-perform.
+
+       911-LookupStateRate.
+           Move DefaultStateRate to Mar
+           Perform Varying SRIndx from 1 by 1 until SRIndx > SRCount
+           if SRStateCode(SRIndx) = p4
+           Move SRStateRate(SRIndx) to Mar
+           end-if
+           end-perform.
