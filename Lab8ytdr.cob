@@ -0,0 +1,127 @@
+
+      *Tyler Zysberg
+      *> Periodic year-to-date report. Reads lab8-ytd.dat (the master
+      *> file Lab08a and Lab08b update after every run) sequentially
+      *> by employee number and prints one line per employee plus a
+      *> company-wide grand total, so annual totals no longer have to
+      *> be reconstructed by hand from a stack of old registers.
+       Identification Division.
+       Program-ID.     Lab8Ytdr.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select YtdFile
+               Assign to "lab8-ytd.dat"
+               Organization is Indexed
+               Access Mode is Sequential
+               Record Key is YTD-EmpNum
+               File Status is YtdStatus.
+           Select RptFile
+               Assign to "lab8-ytd-report.dat"
+               Organization is Line Sequential.
+
+       Data Division.
+       File Section.
+       FD  YtdFile.
+       01  YTD-Record.
+           05 YTD-EmpNum Pic 9(5).
+           05 YTD-EmpName Pic X(35).
+           05 YTD-Gross Pic 9(9)V99.
+           05 YTD-401k Pic 9(9)V99.
+           05 YTD-FedTax Pic 9(9)V99.
+           05 YTD-StateTax Pic 9(9)V99.
+           05 YTD-SchoolTax Pic 9(9)V99.
+           05 YTD-Insurance Pic 9(9)V99.
+           05 YTD-NetPay Pic 9(9)V99.
+
+       FD  RptFile.
+       01  ot-record Pic X(132).
+
+       Working-Storage Section.
+       01  EOF Pic X.
+           88 Finished Value "Y".
+       01  YtdStatus Pic XX.
+       01  Heading-Line.
+           05  Pic X(45) Value
+               " Emp #    Employee Name                   ".
+           05  Pic X(45) Value
+               "     Gross YTD      401k YTD       Fed YTD  ".
+           05  Pic X(43) Value
+               "   State YTD    School YTD     Ins YTD     ".
+       01  Detail-Line.
+           05 DL-EmpNum Pic Z(4)9.
+           05  Pic X Value Space.
+           05 DL-EmpName Pic X(35).
+           05 DL-Gross Pic $Z(8)9.99.
+           05 DL-401k Pic $Z(8)9.99.
+           05 DL-Fed Pic $Z(8)9.99.
+           05 DL-State Pic $Z(8)9.99.
+           05 DL-School Pic $Z(8)9.99.
+           05 DL-Ins Pic $Z(8)9.99.
+           05 DL-Net Pic $Z(8)9.99.
+       01  Total-Line.
+           05  Pic X(40) Value "Company Year-to-Date Totals".
+           05 TL-Gross Pic $Z(8)9.99.
+           05 TL-401k Pic $Z(8)9.99.
+           05 TL-Fed Pic $Z(8)9.99.
+           05 TL-State Pic $Z(8)9.99.
+           05 TL-School Pic $Z(8)9.99.
+           05 TL-Ins Pic $Z(8)9.99.
+           05 TL-Net Pic $Z(8)9.99.
+       01  T-Gross Pic 9(9)V99 Value 0.
+       01  T-401k Pic 9(9)V99 Value 0.
+       01  T-Fed Pic 9(9)V99 Value 0.
+       01  T-State Pic 9(9)V99 Value 0.
+       01  T-School Pic 9(9)V99 Value 0.
+       01  T-Ins Pic 9(9)V99 Value 0.
+       01  T-Net Pic 9(9)V99 Value 0.
+       01  blank-line Pic X Value Space.
+
+       Procedure Division.
+       000-Main.
+           Open Input YtdFile
+           Open Output RptFile
+           Write ot-record from Heading-Line
+           Move "N" to EOF
+           Perform until Finished
+           Read YtdFile Next
+           at end Move "Y" to EOF
+           not at end
+           Perform 100-WriteDetail
+           end-read
+           end-perform
+           Perform 200-WriteTotal
+           Close YtdFile
+           Close RptFile
+           stop run.
+
+       100-WriteDetail.
+           Move YTD-EmpNum to DL-EmpNum
+           Move YTD-EmpName to DL-EmpName
+           Move YTD-Gross to DL-Gross
+           Move YTD-401k to DL-401k
+           Move YTD-FedTax to DL-Fed
+           Move YTD-StateTax to DL-State
+           Move YTD-SchoolTax to DL-School
+           Move YTD-Insurance to DL-Ins
+           Move YTD-NetPay to DL-Net
+           Write ot-record from Detail-Line
+           Add YTD-Gross to T-Gross
+           Add YTD-401k to T-401k
+           Add YTD-FedTax to T-Fed
+           Add YTD-StateTax to T-State
+           Add YTD-SchoolTax to T-School
+           Add YTD-Insurance to T-Ins
+           Add YTD-NetPay to T-Net.
+
+       200-WriteTotal.
+           Move T-Gross to TL-Gross
+           Move T-401k to TL-401k
+           Move T-Fed to TL-Fed
+           Move T-State to TL-State
+           Move T-School to TL-School
+           Move T-Ins to TL-Ins
+           Move T-Net to TL-Net
+           Write ot-record from blank-line
+           Write ot-record from Total-Line.
