@@ -1,14 +1,48 @@
       *Tyler Zysberg
       *> Calculates combinations or permutations
-      
+      *> TZ - Added BATCH mode: first argument "BATCH" reads
+      *> lab8c-batch-in.dat (type, repetition flag, n, r) and writes
+      *> one result line per request to lab8c-batch-out.dat, so a
+      *> whole set of combinatorics runs can be handed in at once.
+
        Identification Division.
        Program-ID.     Lab8C.
 
        Environment Division.
        Configuration Section.
        Special-Names.
-       
+       Input-Output Section.
+       File-Control.
+           Select BatchFile
+               Assign to "lab8c-batch-in.dat"
+               Organization is Line Sequential.
+           Select BatchOutFile
+               Assign to "lab8c-batch-out.dat"
+               Organization is Line Sequential.
+
        Data Division.
+       File Section.
+       FD  BatchFile.
+       01  Batch-Rec.
+           05 BType Pic X(11).
+           05 BRep  Pic X(11).
+           05 BN    Pic 9(9).
+           05 BR    Pic 9(9).
+
+       FD  BatchOutFile.
+       01  Batch-Out-Rec.
+           05 BOType   Pic X(11).
+           05  Pic X Value Space.
+           05 BORep    Pic X(11).
+           05  Pic X Value Space.
+           05 BON      Pic Z(8)9.
+           05  Pic X Value Space.
+           05 BOR      Pic Z(8)9.
+           05  Pic X Value Space.
+           05 BOResult Pic X(18).
+           05  Pic X Value Space.
+           05 BOMsg    Pic X(50).
+
        Working-Storage Section.
        01 ComVar Pic X(11).
        01 RepVar Pic X(11).
@@ -28,14 +62,23 @@
 	   01 randoms2 pic 9(15) value 0.
        01 RVal Pic 9(9).
        01 OutMath Pic ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
-             
-             
-             
+       01 ResultLabel Pic X(30).
+       01 ResultMsg Pic X(50).
+       01 Valid-Result Pic X.
+          88 Has-Result Value "Y".
+       01 Batch-EOF Pic X.
+          88 Batch-Finished Value "Y".
+
+
+
        Procedure Division.
        000-Main.
            Move 1 to ArgNum
            Display ArgNum Upon Argument-Number
            Accept p1 from Argument-Value
+           if Function Trim(Function Upper-Case(p1)) = "BATCH"
+           Perform 200-BatchMode
+           else
            Add 1 to ArgNum
            Display ArgNum Upon Argument-Number
            Accept p2 from Argument-Value
@@ -45,68 +88,116 @@
            Add 1 to ArgNum
            Display ArgNum Upon Argument-Number
            Accept p4 from Argument-Value
+           Perform 050-Process
+           if Has-Result
+           Display ResultLabel ": " Function Trim(OutMath)
+           else
+           Display Function Trim(ResultMsg)
+           end-if
+           end-if
+           stop run.
+
+       050-Process.
+           Move "N" to Valid-Result
+           Move Spaces to ResultMsg
            if p4 = 0
-           Display "Requires 4 Parameters"
+           Move "Requires 4 Parameters" to ResultMsg
            else
            if p4 > p3
-           Display "4th Parameter cannot " with no advancing
-           Display "be larger than the 3rd parameter"
+           Move "4th Parameter cannot exceed the 3rd parameter"
+            to ResultMsg
            else
-           Move Function Upper-case(p1) to ComVar 
+           Move Function Upper-case(p1) to ComVar
            Move Function Upper-case(p2) to RepVar
            if Function Trim(ComVar) = "C" or "COMBINATION"
               or "P" or "PERMUTATION"
             if ComVar = 'P' or "PERMUTATION"
              if RepVar = "Y" or "YES"
               Perform 101-PermYesRep
-            Display "Number of Permutations: " Function Trim(OutMath)
+              Move "Number of Permutations" to ResultLabel
+              Move "Y" to Valid-Result
              else
               if RepVar = "N" or "NO"
                Perform 100-PermNoRep
-            Display "Number of Permutations: " Function Trim(OutMath)
+               Move "Number of Permutations" to ResultLabel
+               Move "Y" to Valid-Result
               else
-               Display "Second Parameter is invalid"
+               Move "Second Parameter is invalid" to ResultMsg
               end-if
              end-if
-             
+
             else
              if ComVar = 'C' or "COMBINATION"
               if RepVar = "Y" or "YES"
                Perform 103-ComYesRep
-            Display "Number of Combinations: " Function Trim(OutMath)
+               Move "Number of Combinations" to ResultLabel
+               Move "Y" to Valid-Result
               else
                if RepVar = "N" or "NO"
                 Perform 102-ComNoRep
-            Display "Number of Combinations: " Function Trim(OutMath)
+                Move "Number of Combinations" to ResultLabel
+                Move "Y" to Valid-Result
                else
-                Display "Second Parameter is invalid"
+                Move "Second Parameter is invalid" to ResultMsg
                end-if
               end-if
-              
+
              end-if
             end-if
            else
-           Display "First Parameter is invalid"
+           Move "First Parameter is invalid" to ResultMsg
            end-if
            end-if
+           end-if.
+
+       200-BatchMode.
+           Open Input BatchFile
+           Open Output BatchOutFile
+           Move "N" to Batch-EOF
+           Perform until Batch-Finished
+           Read BatchFile
+           at end Move "Y" to Batch-EOF
+           not at end
+           Move BType to p1
+           Move BRep to p2
+           Move BN to p3
+           Move BR to p4
+           Perform 050-Process
+           Perform 210-WriteBatchResult
+           end-read
+           end-perform
+           close BatchFile
+           close BatchOutFile.
+
+       210-WriteBatchResult.
+           Move BType to BOType
+           Move BRep to BORep
+           Move BN to BON
+           Move BR to BOR
+           if Has-Result
+           Move ResultLabel to BOMsg
+           Move OutMath to BOResult
+           else
+           Move ResultMsg to BOMsg
+           Move Spaces to BOResult
            end-if
-           stop run.
-       
+           Write Batch-Out-Rec.
+
        100-PermNoRep.
-           
+
            Move Function FACTORIAL(p3) to MathVar
            SUBTRACT p4 from p3 giving Randoms
            Move Function FACTORIAL(Randoms) to othermath
            Divide MathVar by OtherMath giving MathVar
            Move MathVar to OutMath.
-          
+
        101-PermYesRep.
            Move p3 to MathVar
            Perform varying Indx from 1 by 1 until Indx = p4
            Multiply Mathvar by p3 giving MathVar
            end-perform
            Move MathVar to OutMath.
-           
+
        102-ComNoRep.
            Move Function FACTORIAL(p3) to MathVar
 		   Compute Randoms = (p3 - p4)
@@ -115,7 +206,7 @@
            Multiply OtherMath by ExtraMath giving OtherMath
            Divide MathVar by OtherMath giving MathVar
            Move MathVar to OutMath.
-           
+
        103-ComYesRep.
 		   Compute randoms = (p3 + p4 - 1)
            Move Function FACTORIAL(Randoms) to MathVar
