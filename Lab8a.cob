@@ -1,443 +1,964 @@
-
-      * Jacob Rollins 4/3/2017
-      * Calculates total payroll based on department, now with a school tax and unsorted file
-       Identification Division.
-       Program-ID.     Lab08a.
-
-       Environment Division.
-       Input-Output Section.
-       File-Control.
-           Select InputFile
-               Assign to "lab8a-in.dat"
-               Organization is Line Sequential.
-           Select SortedInput
-               Assign to "Lab8a-sort.dat"
-               Organization is Line Sequential.
-           Select TmpSrt Assign to Disk.
-           Select OtherInput
-               Assign to "lab8a-schooltax.dat"
-               Organization is Line Sequential
-               Access Mode is Sequential.
-           Select OutFile
-               Assign to "lab8a-out.dat"
-               Organization is Line Sequential.
-       
-       Data Division.
-       File Section.
-       FD  InputFile.
-       01  InFile.
-           05  EmpRecord.
-               10 FileRegNum Pic 99.
-               10 FileRegNam Pic Z(15).
-               10 FileDeptNum Pic 9(5).
-               10 FileDeptName Pic Z(30).
-               10 FileEmpNum Pic 9(5).
-               10 FileEmpName.
-                  15 FileLastName Pic Z(20).
-                  15 FileFirstName Pic Z(15).
-               10 FileGender Pic Z.
-               10 FileStAddress Pic Z(20).
-               10 FileCityState Pic Z(20).
-               10 FileJTitle Pic Z(20).
-               10 FileBirthdate Pic Z(8).
-               10 FileHireDate Pic 9(8).
-               10 FileMarStat Pic Z.
-               10 FileDep Pic 99.
-               10 FileSchoolDist Pic Z(3).
-               10 FileInsurance Pic ZZZ.
-               10 File401k Pic v999.
-               10 FilePayCode Pic Z.
-               10 FilePay Pic S9(7)v99.
-               10 FileHours Pic S99v99.
-               10 FileRate Pic SV999.
-               10 FileSales Pic 9(7)v99.
-			   
-       SD TmpSrt.        
-       01 Tmp-Rec.
-          05  EmpRecord.
-               10 SortRegNum Pic 99.
-               10 SortRegNam Pic Z(15).
-               10 SortDeptNum Pic 9(5).
-               10 SortDeptName Pic Z(30).
-               10 SortEmpNum Pic 9(5).
-               10 SortEmpName.
-                  15 SortLastName Pic Z(20).
-                  15 SortFirstName Pic Z(15).
-               10 SortGender Pic Z.
-               10 SortStAddress Pic Z(20).
-               10 SortCityState Pic Z(20).
-               10 SortJTitle Pic Z(20).
-               10 SortBirthdate Pic Z(8).
-               10 SortHireDate Pic 9(8).
-               10 SortMarStat Pic Z.
-               10 SortDep Pic 99.
-               10 SortSchoolDist Pic Z(3).
-               10 SortInsurance Pic ZZZ.
-               10 Sort401k Pic v999.
-               10 SortPayCode Pic Z.
-               10 SortPay Pic S9(7)v99.
-               10 SortHours Pic S99v99.
-               10 SortRate Pic SV999.
-               10 SortSales Pic 9(7)v99. 
-
-       FD SortedInput.
-       01  Employee.
-           10 RegNum Pic 99.
-           10 RegNam Pic Z(15).
-           10 DeptNum Pic 9(5).
-           10 DeptName Pic Z(30).
-           10 EmpNum Pic 9(5).
-           10 EmpName.
-              15 LastName Pic Z(20).
-              15 FirstName Pic Z(15).
-           10 Gender Pic Z.
-           10 StAddress Pic Z(20).
-           10 CityState Pic Z(20).
-           10 JTitle Pic Z(20).
-           10 Birth Pic 9(8).
-           10 Hire Pic 9(8).
-           10 MarStat Pic Z.
-              88 FedRate Value "M" "P".
-           10 Dep Pic 99.
-           10 SchoolDist Pic ZZZ.
-           10 Insurance.
-              15 Med Pic Z.
-              15 Den Pic Z.
-              15 Vis Pic Z.
-           10 401k Pic v999.
-           10 PayCode Pic Z.
-           10 Pay Pic S9(7)v99.
-           10 Hours Pic S99v99.
-           10 Rate Pic SV999.
-           10 Sales Pic 9(7)V99.	   
-       FD OtherInput.
-       01 TaxFile.
-           05 FileDistrictCode Pic XXX.
-           05 FileTaxCode Pic V999.
-               
-       FD OutFile.
-       01  ot-record              pic x(208).
-
-
-               
-           
-       Working-Storage Section.       
-       01  EOF Pic X.
-           88 Finished Value "Y".
-           01  Page-Header.
-            05  PH-Month     Pic Z9/.
-            05  PH-Day       Pic 99/.
-            05  PH-Year      Pic 9999. 
-            05               Pic X(42) Value Spaces. 
-            05         Pic X(71) Value "Stomper & Wombat's Emporium". 
-            05               Pic X(6) Value "Page:". 
-            05  PH-PageNo Pic Z9.
-       01  Page-Header2.
-            05     Pic X(35) Value" Emp #          Employee        M ".
-            05     Pic X(34) Value" Deps  Ins     Gross Pay      Comm".
-            05     Pic X(35) Value"ission       401k        Fed      ".
-            05     Pic X(35) Value"  State     School Tax  Insurance ".
-            05     Pic X(35) Value "    Net Pay".
-       01 HourLine.
-            05 HourOut Pic Z9.
-            05  Pic X Value ":".
-            05 MinOut Pic 99.
-            05 Pic X Value Spaces.
-            05 AMPM Pic XX.
-            05 Pic X(40) Value Spaces.
-            05 Pic X(33) Value "Monthly Payroll Register".
-            05 Pic X(18) Value "- Salary and Sales".
-       01 ContLine1.
-            05 Pic X(14) Value "  Department: ".
-            05 DeptNumOutCont1 Pic X(5).
-       01 ContLine2.
-            05 Pic X(14) Value Spaces.
-            05 DeptNameOutCont1 Pic X(30).
-       01 RecordOutput.
-            05  Pic X Value Spaces.
-            05 EmpNumOut Pic 9(5).
-            05  Pic XX Value Spaces.
-            05 EmpNameOut Pic 9(22).
-            05  Pic XX Value Spaces.
-            05 PayrollInfo.
-               10 MarStatOut Pic X.
-               10 Pic XXX Value Spaces.
-               10 DependNumOut Pic 99.
-               10 Pic XXX Value Spaces.
-               10 CoverageOut Pic XXX.
-               10 Pic XXX Value Spaces.
-            05 GrossPayOut Pic $Z,ZZZ,ZZ9.99.
-            05  Pic XXX Value Spaces.
-            05 CommissionOut Pic $Z,ZZZ,ZZZ.ZZ.
-            05  Pic XX Value Spaces.
-            05 Deductions.
-               10 401kOut Pic $ZZ,ZZZ.ZZ.
-               10  Pic XX Value Spaces.
-               10 FedTax Pic $ZZ,ZZ9.99.
-               10  Pic XX Value Spaces.
-               10 StateTax Pic $ZZ,ZZ9.99.
-               10  Pic XX Value Spaces.
-               10  SchoolDeductOut Pic $ZZ,ZZ9.99.
-               10  Pic XX Value Spaces.
-               10 InsuranceOut Pic $ZZ,ZZ9.99.
-            05  Pic XXX Value Spaces.
-            05 NetPay Pic $Z,ZZZ,ZZ9.99.
-       01 MidLine.
-           05   Pic X(109) Value Spaces.
-           05   Pic X(6) Value "Dept: ".
-           05 DeptNumOutCont2 Pic X(5).
-           05   Pic XX Value Spaces.
-           05   Pic X(15) Value "Total Payroll: ".
-           05 PayrollContOut Pic $ZZZ,ZZZ,ZZ9.99.
-       01 EndLine.
-           05   Pic X(111) Value Spaces.
-           05   Pic X(22) Value "Total Expected Payroll".
-           05 TotalOut Pic $ZZZ,ZZZ,ZZZ,ZZ9.ZZ.
-       01 DetailLine Pic X(208).
-       01 DateandTime.
-          05 CurrentDate.
-             10 CYear Pic 9(4).
-             10 CMonth Pic 9(2).
-             10 CDay Pic 9(2).
-          05 CurrentTime.
-             10 CHour Pic 9(2).
-             10 CMinute Pic 9(2).
-             10 CSecond Pic 9(2).
-             10 CMS Pic 9(2).
-       01 blank-line             pic x value spaces.
-       01 TestDateVar Pic 9.
-       01 MathVar Pic 9(9)V99.
-       01 ExtraMath Pic 9(9)V99.
-       01 TotalPayroll Pic 9(9)V99.
-       01 ControlPayroll Pic 9(9)V99.
-       01 DateDone Pic 9.
-       01 PageNum Pic 999.
-       01 LineNum Pic 99.
-          88 NewPage Value 0, 35.
-       01 FirstInitial Pic X.
-       01 ContDept Pic 9(5).
-       01 GrossCalc Pic 9(9)V99.
-       01 MarRate Pic V9999 Value .28.
-       01 UnMarRate Pic V9999 Value .33.
-       01 StateTaxRate Pic V9999 Value .0475.
-       01 InsuranceDeduct Pic 9(9)V99.
-       01 TaxTable.
-          05 TableRow occurs 25 times.
-             10 DistrictCode Pic XXX.
-             10 DistrictRate Pic V999.
-       01 RC Pic 99.
-       01 CurrentTax Pic v999.
-       01 Indx Pic 99.
-       01 Found Pic X.
-             
-             
-             
-       Procedure Division.
-       000-Main.
-           Set RC to 1.
-           open Input OtherInput
-           perform until Finished
-           Read OtherInput
-           at end Move 'Y' to EOF
-           continue
-           not at end
-           Move TaxFile to TableRow(RC)
-           Add 1 to RC
-           end-perform
-           close OtherInput
-           open output OutFile.
-           Move 'N' to EOF
-           move Function current-date to DateandTime
-           Perform 50-SortInput
-           perform 100-ReadFile
-           Close OutFile.
-           stop run.
-           
-       50-SortInput.
-          Sort TmpSrt
-             On Ascending Key SortRegNum SortDeptNum
-             Using InputFile
-             Giving SortedInput
-		  Display "work dammit".
-
-       100-ReadFile.
-           Open Input SortedInput.
-           Perform until Finished
-           read SortedInput
-           At end move 'Y' to EOF
-           Perform 133-EndControl
-           Write ot-record from blank-line
-           Move TotalPayroll to TotalOut
-           Write ot-record from EndLine
-           not at end
-           if NewPage
-           Perform 150-DisplayHeader
-           end-if
-           Perform 102-CheckControl
-           Perform 130-EachRecord
-           Perform 103-CalcDeductions
-           Perform 131-WriteRecord
-           Perform 125-Clear
-           end-read
-           end-perform
-           close SortedInput.
-        
-        101-CalculateGross.
-           Divide Pay by 12 giving GrossCalc rounded
-           If PayCode = "C"
-           Multiply Sales by Rate giving MathVar rounded
-           Move MathVar to CommissionOut
-           Add MathVar to GrossCalc
-           end-if
-           Move GrossCalc to GrossPayOut.
-        
-        102-CheckControl.
-           if DeptNum <> ContDept
-           if LineNum > 33
-           Perform 133-EndControl
-           Perform 150-DisplayHeader
-           else
-           Perform 133-EndControl
-           if LineNum > 33
-           Perform 150-DisplayHeader
-           else
-           Perform 135-NewControl
-           end-if
-           end-if
-           end-if.
-
-        103-CalcDeductions.
-           if 401k is positive
-           Multiply 401k by GrossCalc giving ExtraMath rounded
-           Subtract ExtraMath from GrossCalc
-           Move ExtraMath to 401kOut
-           else
-           Move "       " to 401kOut
-           end-if
-           if FedRate
-           Multiply GrossCalc by MarRate giving ExtraMath rounded
-           else
-           Multiply GrossCalc by UnMarRate giving ExtraMath rounded
-           end-if
-           Subtract ExtraMath from GrossCalc
-           Move ExtraMath to FedTax
-           Multiply GrossCalc by StateTaxRate giving ExtraMath rounded
-           Perform 124-SchoolDeduct
-           Subtract ExtraMath from GrossCalc
-           Move ExtraMath to StateTax
-           if Med = "Y"
-           if Dep > 1 
-           Add 100 to InsuranceDeduct
-           else
-           Add 75 to InsuranceDeduct
-           end-if
-           end-if
-           if Den = "Y"
-           if Dep > 1
-           Add 40 to InsuranceDeduct
-           else
-           add 25 to InsuranceDeduct
-           end-if
-           end-if
-           if Vis ="Y"
-           if Dep > 1
-           Add 7.5 to InsuranceDeduct
-           else
-           add 5 to InsuranceDeduct
-           end-if
-           end-if
-           Move InsuranceDeduct to InsuranceOut
-           Subtract InsuranceDeduct from GrossCalc
-           Move GrossCalc to NetPay.
-           
-        124-SchoolDeduct.
-           If SchoolDist = "   "
-           Move 0.00 to SchoolDeductOut
-           else
-           Perform Varying Indx from 1 by 1 until Indx = RC
-           if SchoolDist = DistrictCode(Indx)
-           Move DistrictRate (Indx) to CurrentTax
-           Set Found to 'Y'
-           end-if
-           end-perform
-           if Found = 'Y'
-           Multiply GrossCalc by CurrentTax giving MathVar rounded
-           Move MathVar to SchoolDeductOut
-           Subtract MathVar from GrossCalc
-           else
-           Move "*******" to SchoolDeductOut
-           end-if
-           end-if
-           Move 'N' to Found.
-           
-        125-Clear.
-           Set CommissionOut to "         "
-           Set InsuranceDeduct to 0.
-          
-        130-EachRecord.
-           Move EmpNum to EmpNumOut
-           Move EmpName to EmpNameOut
-           Set EmpNameOut (21:2) to "  "
-           Move FirstName to FirstInitial (1:1)
-           inspect EmpNameOut replacing first " " by FirstInitial
-           after initial " "
-           Move MarStat to MarStatOut
-           Move Dep to DependNumOut
-           Move Insurance to CoverageOut
-           Perform 101-CalculateGross.
-           
-           
-        131-WriteRecord.
-           Add GrossCalc to ControlPayroll
-           write ot-record from RecordOutput
-           Add 1 to LineNum.
-           
-        133-EndControl.
-           Move ControlPayroll to PayrollContOut
-           Write ot-record from MidLine
-           Add ControlPayroll to TotalPayroll
-           Set ControlPayroll to 0
-           add 1 to LineNum.
-            
-        135-NewControl.
-           if LineNum > 32
-           Perform 150-DisplayHeader
-           else
-           Move DeptNum to DeptNumOutCont1
-           Move DeptNum to DeptNumOutCont2
-           Move DeptNum to ContDept
-           Move DeptName to DeptNameOutCont1
-           perform 136-WriteControl
-           end-if.
-        
-        136-WriteControl.
-           write ot-record from blank-line
-           Write ot-record from ContLine1
-           write ot-record from ContLine2
-		   write ot-record from blank-line
-           Add 3 to LineNum.
-           
-        150-DisplayHeader.
-           move CMonth to PH-Month
-           move CDay to PH-Day
-           move CYear to PH-Year
-           add 1 to PageNum
-           move PageNum to PH-PageNo
-           if CHour < 12
-           Move "AM" to AMPM
-           else
-           Subtract 12 from CHour 
-           Move "PM" to AMPM
-           end-if
-           Move CHour to HourOut
-           Move CMinute to MinOut
-           Write ot-record from Page-Header after advancing page
-           Write ot-record from HourLine 
-           Write ot-record from blank-line
-           Write ot-record from Page-Header2
-           Set LineNum to 4
-           If DeptNum = ContDept
-           continue
-           else
-           Perform 135-NewControl
-           end-if.
+
+      * Jacob Rollins 4/3/2017
+      * Calculates total payroll based on department, now with a school tax and unsorted file
+       Identification Division.
+       Program-ID.     Lab08a.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select InputFile
+               Assign to "lab8a-in.dat"
+               Organization is Line Sequential.
+           Select SortedInput
+               Assign to "Lab8a-sort.dat"
+               Organization is Line Sequential.
+           Select TmpSrt Assign to Disk.
+           Select OtherInput
+               Assign to "lab8a-schooltax.dat"
+               Organization is Line Sequential
+               Access Mode is Sequential.
+           Select OutFile
+               Assign to "lab8a-out.dat"
+               Organization is Line Sequential.
+           Select SchoolExcFile
+               Assign to "lab8a-schoolexc.dat"
+               Organization is Line Sequential.
+           Select NetPayExcFile
+               Assign to "lab8a-netpayexc.dat"
+               Organization is Line Sequential.
+           Select CheckptFile
+               Assign to "lab8a-checkpoint.dat"
+               Organization is Line Sequential
+               File Status is CkStatus.
+           Select CsvFile
+               Assign to "lab8a-out.csv"
+               Organization is Line Sequential.
+           Select DDFile
+               Assign to "lab8a-directdeposit.dat"
+               Organization is Line Sequential.
+           Select YtdFile
+               Assign to "lab8-ytd.dat"
+               Organization is Indexed
+               Access Mode is Dynamic
+               Record Key is YTD-EmpNum
+               File Status is YtdStatus.
+           Select InsRateFile
+               Assign to "lab8-insurancerate.dat"
+               Organization is Line Sequential.
+           Select StateTaxFile
+               Assign to "lab8-statetaxrate.dat"
+               Organization is Line Sequential.
+           Select ControlTotalFile
+               Assign to "lab8a-controltotal.dat"
+               Organization is Line Sequential
+               File Status is CtrlStatus.
+
+       Data Division.
+       File Section.
+       FD  InputFile.
+       01  InFile.
+           05  EmpRecord.
+               10 FileRegNum Pic 99.
+               10 FileRegNam Pic Z(15).
+               10 FileDeptNum Pic 9(5).
+               10 FileDeptName Pic Z(30).
+               10 FileEmpNum Pic 9(5).
+               10 FileEmpName.
+                  15 FileLastName Pic Z(20).
+                  15 FileFirstName Pic Z(15).
+               10 FileGender Pic Z.
+               10 FileStAddress Pic Z(20).
+               10 FileCityState Pic Z(20).
+               10 FileJTitle Pic Z(20).
+               10 FileBirthdate Pic Z(8).
+               10 FileHireDate Pic 9(8).
+               10 FileMarStat Pic Z.
+               10 FileDep Pic 99.
+               10 FileSchoolDist Pic Z(3).
+               10 FileInsurance Pic ZZZ.
+               10 File401k Pic v999.
+               10 FilePayCode Pic Z.
+               10 FilePay Pic S9(7)v99.
+               10 FileHours Pic S99v99.
+               10 FileRate Pic S99V99.
+               10 FileSales Pic 9(7)v99.
+               10 FileRouting Pic 9(9).
+               10 FileAccountNum Pic 9(12).
+               10 FilePayFreq Pic X.
+
+       SD TmpSrt.
+       01 Tmp-Rec.
+          05  EmpRecord.
+               10 SortRegNum Pic 99.
+               10 SortRegNam Pic Z(15).
+               10 SortDeptNum Pic 9(5).
+               10 SortDeptName Pic Z(30).
+               10 SortEmpNum Pic 9(5).
+               10 SortEmpName.
+                  15 SortLastName Pic Z(20).
+                  15 SortFirstName Pic Z(15).
+               10 SortGender Pic Z.
+               10 SortStAddress Pic Z(20).
+               10 SortCityState Pic Z(20).
+               10 SortJTitle Pic Z(20).
+               10 SortBirthdate Pic Z(8).
+               10 SortHireDate Pic 9(8).
+               10 SortMarStat Pic Z.
+               10 SortDep Pic 99.
+               10 SortSchoolDist Pic Z(3).
+               10 SortInsurance Pic ZZZ.
+               10 Sort401k Pic v999.
+               10 SortPayCode Pic Z.
+               10 SortPay Pic S9(7)v99.
+               10 SortHours Pic S99v99.
+               10 SortRate Pic S99V99.
+               10 SortSales Pic 9(7)v99.
+               10 SortRouting Pic 9(9).
+               10 SortAccountNum Pic 9(12).
+               10 SortPayFreq Pic X.
+
+       FD SortedInput.
+       01  Employee.
+           10 RegNum Pic 99.
+           10 RegNam Pic Z(15).
+           10 DeptNum Pic 9(5).
+           10 DeptName Pic Z(30).
+           10 EmpNum Pic 9(5).
+           10 EmpName.
+              15 LastName Pic Z(20).
+              15 FirstName Pic Z(15).
+           10 Gender Pic Z.
+           10 StAddress Pic Z(20).
+           10 CityState Pic Z(20).
+           10 JTitle Pic Z(20).
+           10 Birth Pic 9(8).
+           10 Hire Pic 9(8).
+           10 MarStat Pic Z.
+              88 FedRate Value "M" "P".
+           10 Dep Pic 99.
+           10 SchoolDist Pic ZZZ.
+           10 Insurance.
+              15 Med Pic Z.
+              15 Den Pic Z.
+              15 Vis Pic Z.
+           10 401k Pic v999.
+           10 PayCode Pic Z.
+           10 Pay Pic S9(7)v99.
+           10 Hours Pic S99v99.
+           10 Rate Pic S99V99.
+           10 Sales Pic 9(7)V99.
+           10 Routing Pic 9(9).
+           10 AccountNum Pic 9(12).
+           10 PayFreq Pic X.
+       FD OtherInput.
+       01 TaxFile.
+           05 FileDistrictCode Pic XXX.
+           05 FileTaxCode Pic V999.
+
+       FD InsRateFile.
+       01 InsRateFileRec.
+           05 IRCode Pic X.
+           05 IRTierMin Pic 99.
+           05 IRRate Pic 999V99.
+
+       FD StateTaxFile.
+       01 StateTaxFileRec.
+           05 STCode Pic XX.
+           05 STRate Pic V9999.
+
+       FD ControlTotalFile.
+       01 ControlTotalRec Pic 9(9)V99.
+
+       FD OutFile.
+       01  ot-record              pic x(208).
+
+       FD SchoolExcFile.
+       01  SchoolExcRecord.
+           05 SXEmpNum Pic 9(5).
+           05  Pic X Value Space.
+           05 SXEmpName Pic X(35).
+           05  Pic X Value Space.
+           05 SXDistrictCode Pic XXX.
+           05  Pic X Value Space.
+           05 SXDeptNum Pic 9(5).
+
+       FD  NetPayExcFile.
+       01  NetPayExcRecord.
+           05 NPEEmpNum Pic 9(5).
+           05  Pic X Value Space.
+           05 NPEEmpName Pic X(35).
+           05  Pic X Value Space.
+           05 NPEDeptNum Pic 9(5).
+           05  Pic X Value Space.
+           05 NPEGross Pic $ZZ,ZZ9.99.
+           05  Pic X Value Space.
+           05 NPEDeduct Pic $ZZ,ZZ9.99.
+           05  Pic X Value Space.
+           05 NPEShortfall Pic $ZZ,ZZ9.99.
+
+       FD  CheckptFile.
+       01  Checkpoint-Rec.
+           05 CKDeptNum Pic 9(5).
+           05 CKEmpNum Pic 9(5).
+           05 CKTotalPayroll Pic 9(9)V99.
+           05 CKControlPayroll Pic 9(9)V99.
+           05 CKInProgress Pic X.
+
+       FD  CsvFile.
+       01  CsvRecord Pic X(150).
+
+       FD  DDFile.
+       01  DD-Record.
+           05 DD-EmpNum Pic 9(5).
+           05  Pic X Value Space.
+           05 DD-Routing Pic 9(9).
+           05  Pic X Value Space.
+           05 DD-AccountNum Pic 9(12).
+           05  Pic X Value Space.
+           05 DD-NetPay Pic 9(9)V99.
+
+       FD  YtdFile.
+       01  YTD-Record.
+           05 YTD-EmpNum Pic 9(5).
+           05 YTD-EmpName Pic X(35).
+           05 YTD-Gross Pic 9(9)V99.
+           05 YTD-401k Pic 9(9)V99.
+           05 YTD-FedTax Pic 9(9)V99.
+           05 YTD-StateTax Pic 9(9)V99.
+           05 YTD-SchoolTax Pic 9(9)V99.
+           05 YTD-Insurance Pic 9(9)V99.
+           05 YTD-NetPay Pic 9(9)V99.
+
+
+
+       Working-Storage Section.
+       01  EOF Pic X.
+           88 Finished Value "Y".
+           01  Page-Header.
+            05  PH-Month     Pic Z9/.
+            05  PH-Day       Pic 99/.
+            05  PH-Year      Pic 9999. 
+            05               Pic X(42) Value Spaces. 
+            05         Pic X(71) Value "Stomper & Wombat's Emporium". 
+            05               Pic X(6) Value "Page:". 
+            05  PH-PageNo Pic Z9.
+       01  Page-Header2.
+            05     Pic X(35) Value" Emp #          Employee        M ".
+            05     Pic X(34) Value" Deps  Ins     Gross Pay      Comm".
+            05     Pic X(35) Value"ission       401k        Fed      ".
+            05     Pic X(35) Value"  State     School Tax  Insurance ".
+            05     Pic X(35) Value "    Net Pay".
+       01 HourLine.
+            05 HourOut Pic Z9.
+            05  Pic X Value ":".
+            05 MinOut Pic 99.
+            05 Pic X Value Spaces.
+            05 AMPM Pic XX.
+            05 Pic X(40) Value Spaces.
+            05 Pic X(33) Value "Monthly Payroll Register".
+            05 Pic X(18) Value "- Salary and Sales".
+       01 ContLine1.
+            05 Pic X(14) Value "  Department: ".
+            05 DeptNumOutCont1 Pic X(5).
+       01 ContLine2.
+            05 Pic X(14) Value Spaces.
+            05 DeptNameOutCont1 Pic X(30).
+       01 RecordOutput.
+            05  Pic X Value Spaces.
+            05 EmpNumOut Pic 9(5).
+            05  Pic XX Value Spaces.
+            05 EmpNameOut Pic 9(22).
+            05  Pic XX Value Spaces.
+            05 PayrollInfo.
+               10 MarStatOut Pic X.
+               10 Pic XXX Value Spaces.
+               10 DependNumOut Pic 99.
+               10 Pic XXX Value Spaces.
+               10 CoverageOut Pic XXX.
+               10 Pic XXX Value Spaces.
+            05 GrossPayOut Pic $Z,ZZZ,ZZ9.99.
+            05  Pic XXX Value Spaces.
+            05 CommissionOut Pic $Z,ZZZ,ZZZ.ZZ.
+            05  Pic XX Value Spaces.
+            05 Deductions.
+               10 401kOut Pic $ZZ,ZZZ.ZZ.
+               10  Pic XX Value Spaces.
+               10 FedTax Pic $ZZ,ZZ9.99.
+               10  Pic XX Value Spaces.
+               10 StateTax Pic $ZZ,ZZ9.99.
+               10  Pic XX Value Spaces.
+               10  SchoolDeductOut Pic $ZZ,ZZ9.99.
+               10  Pic XX Value Spaces.
+               10 InsuranceOut Pic $ZZ,ZZ9.99.
+            05  Pic XXX Value Spaces.
+            05 NetPay Pic $Z,ZZZ,ZZ9.99.
+       01 MidLine.
+           05   Pic X(109) Value Spaces.
+           05   Pic X(6) Value "Dept: ".
+           05 DeptNumOutCont2 Pic X(5).
+           05   Pic XX Value Spaces.
+           05   Pic X(15) Value "Total Payroll: ".
+           05 PayrollContOut Pic $ZZZ,ZZZ,ZZ9.99.
+       01 EndLine.
+           05   Pic X(111) Value Spaces.
+           05   Pic X(22) Value "Total Expected Payroll".
+           05 TotalOut Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01 DetailLine Pic X(208).
+       01 DateandTime.
+          05 CurrentDate.
+             10 CYear Pic 9(4).
+             10 CMonth Pic 9(2).
+             10 CDay Pic 9(2).
+          05 CurrentTime.
+             10 CHour Pic 9(2).
+             10 CMinute Pic 9(2).
+             10 CSecond Pic 9(2).
+             10 CMS Pic 9(2).
+       01 blank-line             pic x value spaces.
+       01 TestDateVar Pic 9.
+       01 MathVar Pic 9(9)V99.
+       01 ExtraMath Pic 9(9)V99.
+       01 OTHours Pic S99V99.
+       01 TotalPayroll Pic 9(9)V99.
+       01 ControlPayroll Pic 9(9)V99.
+       01 DateDone Pic 9.
+       01 PageNum Pic 999.
+       01 LineNum Pic 99.
+          88 NewPage Value 0, 35.
+       01 FirstInitial Pic X.
+       01 ContDept Pic 9(5).
+       01 GrossCalc Pic 9(9)V99.
+       01 MarRate Pic V9999 Value .28.
+       01 UnMarRate Pic V9999 Value .33.
+       01 StateTaxRate Pic V9999 Value .0475.
+       01 DefaultStateRate Pic V9999 Value .0475.
+       01 InsuranceDeduct Pic 9(9)V99.
+       01 TaxTable.
+          05 TableRow occurs 25 times.
+             10 DistrictCode Pic XXX.
+             10 DistrictRate Pic V999.
+       01 RC Pic 99.
+       01 CurrentTax Pic v999.
+       01 Indx Pic 99.
+       01 Found Pic X.
+       01 OrigGrossCalc Pic 9(9)V99.
+       01 TotalDeduct Pic 9(9)V99.
+       01 ShortfallAmt Pic 9(9)V99.
+       01 NegNetPay Pic X.
+          88 IsNegNetPay Value "Y".
+       01 CkStatus Pic XX.
+       01 RestartMode Pic X Value 'N'.
+          88 IsRestart Value "Y".
+       01 Resume-DeptNum Pic 9(5) Value 0.
+       01 Resume-EmpNum Pic 9(5) Value 0.
+       01 LastEmpNum Pic 9(5) Value 0.
+       01 YtdStatus Pic XX.
+       01 YTD401k Pic 9(9)V99.
+       01 YTDFed Pic 9(9)V99.
+       01 YTDState Pic 9(9)V99.
+       01 YTDSchool Pic 9(9)V99.
+       01 YTDNetPay Pic 9(9)V99.
+       01 CommissionAmt Pic 9(9)V99.
+       01 InsRateTable.
+          05 InsRateRow occurs 20 times.
+             10 IRTCode Pic X.
+             10 IRTTierMin Pic 99.
+             10 IRTRate Pic 999V99.
+       01 IRCount Pic 99.
+       01 IRIndx Pic 99.
+       01 LookupCode Pic X.
+       01 LookupDep Pic 99.
+       01 LookupRate Pic 999V99.
+       01 BestTierMin Pic S99.
+       01 StateRateTable.
+          05 StateRateRow occurs 60 times.
+             10 SRStateCode Pic XX.
+             10 SRStateRate Pic V9999.
+       01 SRCount Pic 99.
+       01 SRIndx Pic 99.
+       01 EmpStateCode Pic XX.
+       01 CSLen Pic 99.
+       01 CSStart Pic 99.
+       01 CtrlStatus Pic XX.
+       01 ExternalControlTotal Pic 9(9)V99.
+       01 ControlVariance Pic S9(9)V99.
+       01 ControlTolerance Pic 9(7)V99 Value 1.00.
+       01 ControlFailure Pic X Value 'N'.
+          88 ControlOutOfBalance Value 'Y'.
+       01 OutOfBalanceLine.
+          05 Pic X(21) Value "** OUT OF BALANCE ** ".
+          05 Pic X(10) Value "Expected: ".
+          05 CTExpected Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+          05 Pic X(10) Value " Actual:  ".
+          05 CTActual Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+          05 Pic X(11) Value " Variance: ".
+          05 CTVariance Pic $ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01 HireYear Pic 9(4).
+       01 HireMonth Pic 99.
+       01 HireDay Pic 99.
+       01 TenureYears Pic 99.
+       01 LongevityBonus Pic 9(9)V99.
+       01 Csv-Header.
+           05 Pic X(45) Value
+              "EmpNum,EmpName,DeptNum,GrossPay,Commission,4".
+           05 Pic X(45) Value
+              "01k,FedTax,StateTax,SchoolTax,Insurance,NetPa".
+           05 Pic X Value "y".
+       01 Csv-Line.
+           05 Csv-EmpNum Pic 9(5).
+           05 Pic X Value ",".
+           05 Csv-EmpName Pic X(35).
+           05 Pic X Value ",".
+           05 Csv-DeptNum Pic 9(5).
+           05 Pic X Value ",".
+           05 Csv-Gross Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-Commission Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-401k Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-Fed Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-State Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-School Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-Ins Pic Z(7)9.99.
+           05 Pic X Value ",".
+           05 Csv-Net Pic Z(7)9.99.
+             
+             
+             
+       Procedure Division.
+       000-Main.
+           Set RC to 1.
+           open Input OtherInput
+           perform until Finished
+           Read OtherInput
+           at end Move 'Y' to EOF
+           continue
+           not at end
+           Move TaxFile to TableRow(RC)
+           Add 1 to RC
+           end-perform
+           close OtherInput
+           Move 'N' to EOF
+           open Input InsRateFile
+           Move 0 to IRCount
+           perform until Finished
+           Read InsRateFile
+           at end Move 'Y' to EOF
+           continue
+           not at end
+           Add 1 to IRCount
+           Move InsRateFileRec to InsRateRow(IRCount)
+           end-perform
+           close InsRateFile
+           Move 'N' to EOF
+           open Input StateTaxFile
+           Move 0 to SRCount
+           perform until Finished
+           Read StateTaxFile
+           at end Move 'Y' to EOF
+           continue
+           not at end
+           Add 1 to SRCount
+           Move StateTaxFileRec to StateRateRow(SRCount)
+           end-perform
+           close StateTaxFile
+           Move 'N' to EOF
+           move Function current-date to DateandTime
+           Perform 50-SortInput
+           Perform 060-CheckRestart
+           Perform 080-OpenOutputFiles
+           Open Output CheckptFile
+           Perform 070-OpenYtd
+           perform 100-ReadFile
+           Close OutFile.
+           Close SchoolExcFile.
+           Close NetPayExcFile.
+           Close CheckptFile.
+           Close YtdFile.
+           Close CsvFile.
+           Close DDFile.
+           Perform 065-ClearCheckpoint
+           if ControlOutOfBalance
+           Move 1 to Return-Code
+           end-if
+           goback.
+
+       070-OpenYtd.
+           Open I-O YtdFile
+           if YtdStatus = "35"
+           Open Output YtdFile
+           Close YtdFile
+           Open I-O YtdFile
+           end-if.
+
+       080-OpenOutputFiles.
+           if IsRestart
+           Open Extend OutFile
+           Open Extend SchoolExcFile
+           Open Extend NetPayExcFile
+           Open Extend CsvFile
+           Open Extend DDFile
+           else
+           Open Output OutFile
+           Open Output SchoolExcFile
+           Open Output NetPayExcFile
+           Open Output CsvFile
+           Write CsvRecord from Csv-Header
+           Open Output DDFile
+           end-if.
+
+       060-CheckRestart.
+           Move 'N' to RestartMode
+           Move 0 to Resume-DeptNum
+           Move 0 to Resume-EmpNum
+           Open Input CheckptFile
+           if CkStatus = "00"
+           Move 'N' to EOF
+           Perform until Finished
+           Read CheckptFile
+           at end Move 'Y' to EOF
+           not at end
+           if CKDeptNum > 0
+           Move CKDeptNum to Resume-DeptNum
+           Move CKEmpNum to Resume-EmpNum
+           Move CKTotalPayroll to TotalPayroll
+           if CKInProgress = 'Y'
+      *> A checkpoint taken mid-department (see 132-Checkpoint) leaves
+      *> ContDept/ControlPayroll holding the in-progress department's
+      *> running subtotal -- pick that back up on restart so the
+      *> resumed department's total isn't short the employees that
+      *> were already written before the crash, and so 102-CheckControl
+      *> doesn't mistake the resumed department for a new one.
+           Move CKDeptNum to ContDept
+           Move CKControlPayroll to ControlPayroll
+           end-if
+           Move 'Y' to RestartMode
+           end-if
+           end-read
+           end-perform
+           Move 'N' to EOF
+           Close CheckptFile
+           end-if.
+
+       065-ClearCheckpoint.
+           Open Output CheckptFile
+           Close CheckptFile.
+
+       50-SortInput.
+          Sort TmpSrt
+             On Ascending Key SortRegNum SortDeptNum
+             Using InputFile
+             Giving SortedInput
+		  Display "work dammit".
+
+       100-ReadFile.
+           Open Input SortedInput.
+           Perform until Finished
+           read SortedInput
+           At end move 'Y' to EOF
+           Perform 133-EndControl
+           Write ot-record from blank-line
+           Move TotalPayroll to TotalOut
+           Write ot-record from EndLine
+           Perform 141-CheckControlTotal
+           not at end
+           if IsRestart and (DeptNum < Resume-DeptNum or
+              (DeptNum = Resume-DeptNum and EmpNum not > Resume-EmpNum))
+           continue
+           else
+           Move 'N' to RestartMode
+           if NewPage
+           Perform 150-DisplayHeader
+           end-if
+           Perform 102-CheckControl
+           Perform 130-EachRecord
+           Perform 103-CalcDeductions
+           Perform 131-WriteRecord
+           Perform 132-Checkpoint
+           Perform 125-Clear
+           end-if
+           end-read
+           end-perform
+           close SortedInput.
+        
+        101-CalculateGross.
+           if PayCode = "H"
+           Perform 105-CalcHourlyGross
+           else
+           if PayFreq = "W"
+           Divide Pay by 52 giving GrossCalc rounded
+           else
+           if PayFreq = "B"
+           Divide Pay by 26 giving GrossCalc rounded
+           else
+           if PayFreq = "S"
+           Divide Pay by 24 giving GrossCalc rounded
+           else
+           Divide Pay by 12 giving GrossCalc rounded
+           end-if
+           end-if
+           end-if
+           end-if
+           If PayCode = "C"
+           Multiply Sales by Rate giving MathVar rounded
+           Move MathVar to CommissionOut
+           Move MathVar to CommissionAmt
+           Add MathVar to GrossCalc
+           else
+           Move 0 to CommissionAmt
+           end-if
+           Perform 109-LongevityBonus
+           Move GrossCalc to GrossPayOut
+           Move GrossCalc to OrigGrossCalc.
+
+        109-LongevityBonus.
+           Move Hire (1:4) to HireYear
+           Move Hire (5:2) to HireMonth
+           Move Hire (7:2) to HireDay
+           Compute TenureYears = CYear - HireYear
+           if HireMonth > CMonth or (HireMonth = CMonth and HireDay >
+            CDay)
+           Subtract 1 from TenureYears
+           end-if
+           if TenureYears > 14
+           Multiply GrossCalc by .05 giving LongevityBonus rounded
+           else
+           if TenureYears > 9
+           Multiply GrossCalc by .03 giving LongevityBonus rounded
+           else
+           if TenureYears > 4
+           Multiply GrossCalc by .01 giving LongevityBonus rounded
+           else
+           Move 0 to LongevityBonus
+           end-if
+           end-if
+           end-if
+           Add LongevityBonus to GrossCalc.
+
+        105-CalcHourlyGross.
+           if Hours > 40
+           Multiply 40 by Rate giving MathVar rounded
+           Subtract 40 from Hours giving OTHours
+           Multiply OTHours by Rate giving ExtraMath rounded
+           Multiply ExtraMath by 1.5 giving ExtraMath rounded
+           Add ExtraMath to MathVar giving GrossCalc
+           else
+           Multiply Hours by Rate giving GrossCalc rounded
+           end-if.
+
+        102-CheckControl.
+           if DeptNum <> ContDept
+           if LineNum > 33
+           Perform 133-EndControl
+           Perform 150-DisplayHeader
+           else
+           Perform 133-EndControl
+           if LineNum > 33
+           Perform 150-DisplayHeader
+           else
+           Perform 135-NewControl
+           end-if
+           end-if
+           end-if.
+
+        103-CalcDeductions.
+           Move 0 to TotalDeduct
+           Move 0 to InsuranceDeduct
+           if 401k is positive
+           Multiply 401k by GrossCalc giving ExtraMath rounded
+           Subtract ExtraMath from GrossCalc
+           Move ExtraMath to 401kOut
+           Move ExtraMath to YTD401k
+           Add ExtraMath to TotalDeduct
+           else
+           Move "       " to 401kOut
+           Move 0 to YTD401k
+           end-if
+           if FedRate
+           Multiply GrossCalc by MarRate giving ExtraMath rounded
+           else
+           Multiply GrossCalc by UnMarRate giving ExtraMath rounded
+           end-if
+           Subtract ExtraMath from GrossCalc
+           Move ExtraMath to FedTax
+           Move ExtraMath to YTDFed
+           Add ExtraMath to TotalDeduct
+           Perform 110-LookupStateRate
+           Multiply GrossCalc by StateTaxRate giving ExtraMath rounded
+           Perform 124-SchoolDeduct
+           Subtract ExtraMath from GrossCalc
+           Move ExtraMath to StateTax
+           Move ExtraMath to YTDState
+           Add ExtraMath to TotalDeduct
+           if Med = "Y"
+           Move "M" to LookupCode
+           Move Dep to LookupDep
+           Perform 106-LookupInsRate
+           Add LookupRate to InsuranceDeduct
+           end-if
+           if Den = "Y"
+           Move "D" to LookupCode
+           Move Dep to LookupDep
+           Perform 106-LookupInsRate
+           Add LookupRate to InsuranceDeduct
+           end-if
+           if Vis ="Y"
+           Move "V" to LookupCode
+           Move Dep to LookupDep
+           Perform 106-LookupInsRate
+           Add LookupRate to InsuranceDeduct
+           end-if
+           Move InsuranceDeduct to InsuranceOut
+           Add InsuranceDeduct to TotalDeduct
+           if TotalDeduct > OrigGrossCalc
+           Move 'Y' to NegNetPay
+           else
+           Subtract InsuranceDeduct from GrossCalc
+           Move GrossCalc to NetPay
+           Move GrossCalc to YTDNetPay
+           end-if.
+
+        106-LookupInsRate.
+      *> Take the rate from the highest qualifying tier, not just the
+      *> last one walked -- InsRateRow is loaded straight from the file
+      *> in 900-LoadInsRates with nothing enforcing ascending tier order.
+           Move 0 to LookupRate
+           Move -1 to BestTierMin
+           Perform Varying IRIndx from 1 by 1 until IRIndx > IRCount
+           if IRTCode(IRIndx) = LookupCode and IRTTierMin(IRIndx) not >
+            LookupDep and IRTTierMin(IRIndx) not < BestTierMin
+           Move IRTTierMin(IRIndx) to BestTierMin
+           Move IRTRate(IRIndx) to LookupRate
+           end-if
+           end-perform.
+
+        110-LookupStateRate.
+           Move Spaces to EmpStateCode
+           Compute CSLen = Function Length(Function Trim(CityState))
+           if CSLen > 1
+           Compute CSStart = CSLen - 1
+           Move CityState (CSStart:2) to EmpStateCode
+           end-if
+           Move DefaultStateRate to StateTaxRate
+           Perform Varying SRIndx from 1 by 1 until SRIndx > SRCount
+           if SRStateCode(SRIndx) = EmpStateCode
+           Move SRStateRate(SRIndx) to StateTaxRate
+           end-if
+           end-perform.
+
+        124-SchoolDeduct.
+           If SchoolDist = "   "
+           Move 0.00 to SchoolDeductOut
+           Move 0 to YTDSchool
+           else
+           Perform Varying Indx from 1 by 1 until Indx = RC
+           if SchoolDist = DistrictCode(Indx)
+           Move DistrictRate (Indx) to CurrentTax
+           Set Found to 'Y'
+           end-if
+           end-perform
+           if Found = 'Y'
+           Multiply GrossCalc by CurrentTax giving MathVar rounded
+           Move MathVar to SchoolDeductOut
+           Move MathVar to YTDSchool
+           Subtract MathVar from GrossCalc
+           Add MathVar to TotalDeduct
+           else
+           Move 0.00 to SchoolDeductOut
+           Move 0 to YTDSchool
+           Perform 126-WriteSchoolExc
+           end-if
+           end-if
+           Move 'N' to Found.
+
+        126-WriteSchoolExc.
+           Move EmpNum to SXEmpNum
+           Move EmpName to SXEmpName
+           Move SchoolDist to SXDistrictCode
+           Move DeptNum to SXDeptNum
+           Write SchoolExcRecord.
+           
+        125-Clear.
+           Set CommissionOut to "         "
+           Set InsuranceDeduct to 0
+           Move 'N' to NegNetPay.
+
+        130-EachRecord.
+           Move EmpNum to LastEmpNum
+           Move EmpNum to EmpNumOut
+           Move EmpName to EmpNameOut
+           Set EmpNameOut (21:2) to "  "
+           Move FirstName to FirstInitial (1:1)
+           inspect EmpNameOut replacing first " " by FirstInitial
+           after initial " "
+           Move MarStat to MarStatOut
+           Move Dep to DependNumOut
+           Move Insurance to CoverageOut
+           Perform 101-CalculateGross.
+           
+           
+        131-WriteRecord.
+           if IsNegNetPay
+           Perform 140-WriteNetPayExc
+           else
+           Add GrossCalc to ControlPayroll
+           write ot-record from RecordOutput
+           Add 1 to LineNum
+           Perform 145-UpdateYTD
+           Perform 146-WriteCsv
+           Perform 147-WriteDD
+           end-if.
+
+      *> Checkpoints at the employee level, not just at the end of a
+      *> department (see 133-EndControl), so a restart after a
+      *> mid-department crash resumes after the last employee actually
+      *> written instead of reprocessing the whole in-progress
+      *> department and duplicating its detail line, CSV row, direct
+      *> deposit row and YTD posting.
+        132-Checkpoint.
+           Move DeptNum to CKDeptNum
+           Move EmpNum to CKEmpNum
+           Move TotalPayroll to CKTotalPayroll
+           Move ControlPayroll to CKControlPayroll
+           Move 'Y' to CKInProgress
+           Write Checkpoint-Rec.
+
+        147-WriteDD.
+           Move EmpNum to DD-EmpNum
+           Move Routing to DD-Routing
+           Move AccountNum to DD-AccountNum
+           Move YTDNetPay to DD-NetPay
+           Write DD-Record.
+
+        146-WriteCsv.
+           Move EmpNum to Csv-EmpNum
+           Move EmpName to Csv-EmpName
+           Move DeptNum to Csv-DeptNum
+           Move OrigGrossCalc to Csv-Gross
+           Move CommissionAmt to Csv-Commission
+           Move YTD401k to Csv-401k
+           Move YTDFed to Csv-Fed
+           Move YTDState to Csv-State
+           Move YTDSchool to Csv-School
+           Move InsuranceDeduct to Csv-Ins
+           Move YTDNetPay to Csv-Net
+           Write CsvRecord from Csv-Line.
+
+        145-UpdateYTD.
+           Move EmpNum to YTD-EmpNum
+           Read YtdFile
+           invalid key
+           Move EmpName to YTD-EmpName
+           Move OrigGrossCalc to YTD-Gross
+           Move YTD401k to YTD-401k
+           Move YTDFed to YTD-FedTax
+           Move YTDState to YTD-StateTax
+           Move YTDSchool to YTD-SchoolTax
+           Move InsuranceDeduct to YTD-Insurance
+           Move YTDNetPay to YTD-NetPay
+           Write YTD-Record
+           not invalid key
+           Add OrigGrossCalc to YTD-Gross
+           Add YTD401k to YTD-401k
+           Add YTDFed to YTD-FedTax
+           Add YTDState to YTD-StateTax
+           Add YTDSchool to YTD-SchoolTax
+           Add InsuranceDeduct to YTD-Insurance
+           Add YTDNetPay to YTD-NetPay
+           Rewrite YTD-Record
+           end-read.
+
+        140-WriteNetPayExc.
+           Move EmpNum to NPEEmpNum
+           Move EmpName to NPEEmpName
+           Move DeptNum to NPEDeptNum
+           Move OrigGrossCalc to NPEGross
+           Move TotalDeduct to NPEDeduct
+           Subtract OrigGrossCalc from TotalDeduct giving ShortfallAmt
+           Move ShortfallAmt to NPEShortfall
+           Write NetPayExcRecord.
+
+        133-EndControl.
+           Move ControlPayroll to PayrollContOut
+           Write ot-record from MidLine
+           Add ControlPayroll to TotalPayroll
+           Set ControlPayroll to 0
+           add 1 to LineNum
+           if ContDept > 0
+           Move ContDept to CKDeptNum
+           Move LastEmpNum to CKEmpNum
+           Move TotalPayroll to CKTotalPayroll
+           Move ControlPayroll to CKControlPayroll
+           Move 'N' to CKInProgress
+           Write Checkpoint-Rec
+           end-if.
+
+        141-CheckControlTotal.
+           Open Input ControlTotalFile
+           if CtrlStatus = "00"
+           Read ControlTotalFile
+           Move ControlTotalRec to ExternalControlTotal
+           Close ControlTotalFile
+           Compute ControlVariance = TotalPayroll - ExternalControlTotal
+           if ControlVariance < 0
+           Compute ControlVariance = 0 - ControlVariance
+           end-if
+           if ControlVariance > ControlTolerance
+           Move ExternalControlTotal to CTExpected
+           Move TotalPayroll to CTActual
+           Move ControlVariance to CTVariance
+           Write ot-record from blank-line
+           Write ot-record from OutOfBalanceLine
+           Move 'Y' to ControlFailure
+           end-if
+           else
+           Close ControlTotalFile
+           end-if.
+
+        135-NewControl.
+           if LineNum > 32
+           Perform 150-DisplayHeader
+           else
+           Move DeptNum to DeptNumOutCont1
+           Move DeptNum to DeptNumOutCont2
+           Move DeptNum to ContDept
+           Move DeptName to DeptNameOutCont1
+           perform 136-WriteControl
+           end-if.
+        
+        136-WriteControl.
+           write ot-record from blank-line
+           Write ot-record from ContLine1
+           write ot-record from ContLine2
+		   write ot-record from blank-line
+           Add 3 to LineNum.
+           
+        150-DisplayHeader.
+           move CMonth to PH-Month
+           move CDay to PH-Day
+           move CYear to PH-Year
+           add 1 to PageNum
+           move PageNum to PH-PageNo
+           if CHour < 12
+           Move "AM" to AMPM
+           else
+           Subtract 12 from CHour 
+           Move "PM" to AMPM
+           end-if
+           Move CHour to HourOut
+           Move CMinute to MinOut
+           Write ot-record from Page-Header after advancing page
+           Write ot-record from HourLine 
+           Write ot-record from blank-line
+           Write ot-record from Page-Header2
+           Set LineNum to 4
+           If DeptNum = ContDept
+           continue
+           else
+           Perform 135-NewControl
+           end-if.
