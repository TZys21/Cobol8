@@ -0,0 +1,52 @@
+
+      *Tyler Zysberg
+      *> Single entry point for a day's payroll run: validates
+      *> lab8a-in.dat/lab8b-in.dat, then runs Lab08a and Lab08 in turn,
+      *> checking each step's Return-Code before moving on to the next
+      *> so a bad validation pass or a payroll-program failure stops
+      *> the run right there instead of letting a later step work off
+      *> data nobody signed off on.
+       Identification Division.
+       Program-ID.     Lab8Drv.
+
+       Data Division.
+       Working-Storage Section.
+       01  StepStatus Pic S9(4) Comp.
+       01  StepName Pic X(20).
+       01  RunFailed Pic X Value 'N'.
+           88 StepFailed Value 'Y'.
+
+       Procedure Division.
+       000-Main.
+           Move "validation" to StepName
+           Call "Lab8Val"
+           Move Return-Code to StepStatus
+           Perform 900-CheckStep
+           if not StepFailed
+           Move "Lab08a (Lab08a payroll)" to StepName
+           Call "Lab08a"
+           Move Return-Code to StepStatus
+           Perform 900-CheckStep
+           if not StepFailed
+           Move "Lab08 (Lab08b payroll)" to StepName
+           Call "Lab08"
+           Move Return-Code to StepStatus
+           Perform 900-CheckStep
+           end-if
+           end-if
+
+           if not StepFailed
+           Display "Lab8Drv: payroll run completed successfully"
+           end-if
+           Move StepStatus to Return-Code
+           stop run.
+
+       900-CheckStep.
+           if StepStatus = 0
+           Display "Lab8Drv: " StepName " completed successfully"
+           else
+           Display "Lab8Drv: " StepName
+            " failed, return code " StepStatus
+           Display "Lab8Drv: aborting run, remaining steps skipped"
+           Move 'Y' to RunFailed
+           end-if.
