@@ -0,0 +1,120 @@
+
+      *Tyler Zysberg
+      *> Year-end tax reporting. Reads lab8-ytd.dat (the YTD master
+      *> Lab08a and Lab08b post to after every run) once the
+      *> year is done and writes a W-2-style wage-and-tax statement and a
+      *> 1095-style health coverage summary per FileEmpNum, so year-end
+      *> reporting no longer means hand-adding up a year of registers.
+       Identification Division.
+       Program-ID.     Lab8W2.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select YtdFile
+               Assign to "lab8-ytd.dat"
+               Organization is Indexed
+               Access Mode is Sequential
+               Record Key is YTD-EmpNum
+               File Status is YtdStatus.
+           Select W2File
+               Assign to "lab8-w2.dat"
+               Organization is Line Sequential.
+           Select Form1095File
+               Assign to "lab8-1095.dat"
+               Organization is Line Sequential.
+
+       Data Division.
+       File Section.
+       FD  YtdFile.
+       01  YTD-Record.
+           05 YTD-EmpNum Pic 9(5).
+           05 YTD-EmpName Pic X(35).
+           05 YTD-Gross Pic 9(9)V99.
+           05 YTD-401k Pic 9(9)V99.
+           05 YTD-FedTax Pic 9(9)V99.
+           05 YTD-StateTax Pic 9(9)V99.
+           05 YTD-SchoolTax Pic 9(9)V99.
+           05 YTD-Insurance Pic 9(9)V99.
+           05 YTD-NetPay Pic 9(9)V99.
+
+       FD  W2File.
+       01  ot-record Pic X(132).
+
+       FD  Form1095File.
+       01  f1095-record Pic X(132).
+
+       Working-Storage Section.
+       01  EOF Pic X.
+           88 Finished Value "Y".
+       01  YtdStatus Pic XX.
+       01  W2-Heading.
+           05  Pic X(45) Value
+               " Emp #    Employee Name                   ".
+           05  Pic X(45) Value
+               " Box1 Wages      Fed W/H        State W/H   ".
+           05  Pic X(17) Value
+               "   401k Deferred ".
+       01  W2-Detail.
+           05 W2-EmpNum Pic Z(4)9.
+           05  Pic X Value Space.
+           05 W2-EmpName Pic X(35).
+           05 W2-Wages Pic $Z(8)9.99.
+           05 W2-FedTax Pic $Z(8)9.99.
+           05 W2-StateTax Pic $Z(8)9.99.
+           05 W2-401k Pic $Z(8)9.99.
+       01  F1095-Heading.
+           05  Pic X(45) Value
+               " Emp #    Employee Name                   ".
+           05  Pic X(37) Value
+               "Coverage   Annual Premium Paid       ".
+       01  F1095-Detail.
+           05 F1095-EmpNum Pic Z(4)9.
+           05  Pic X Value Space.
+           05 F1095-EmpName Pic X(35).
+           05 F1095-Coverage Pic XXX.
+           05  Pic X(4) Value Space.
+           05 F1095-Premium Pic $Z(8)9.99.
+       01  W2-Wages-Calc Pic 9(9)V99.
+
+       Procedure Division.
+       000-Main.
+           Open Input YtdFile
+           Open Output W2File
+           Open Output Form1095File
+           Write ot-record from W2-Heading
+           Write f1095-record from F1095-Heading
+           Move "N" to EOF
+           Perform until Finished
+           Read YtdFile Next
+           at end Move "Y" to EOF
+           not at end
+           Perform 100-WriteW2
+           Perform 200-Write1095
+           end-read
+           end-perform
+           Close YtdFile
+           Close W2File
+           Close Form1095File
+           stop run.
+
+       100-WriteW2.
+           Subtract YTD-401k from YTD-Gross giving W2-Wages-Calc
+           Move YTD-EmpNum to W2-EmpNum
+           Move YTD-EmpName to W2-EmpName
+           Move W2-Wages-Calc to W2-Wages
+           Move YTD-FedTax to W2-FedTax
+           Move YTD-StateTax to W2-StateTax
+           Move YTD-401k to W2-401k
+           Write ot-record from W2-Detail.
+
+       200-Write1095.
+           Move YTD-EmpNum to F1095-EmpNum
+           Move YTD-EmpName to F1095-EmpName
+           if YTD-Insurance > 0
+           Move "Yes" to F1095-Coverage
+           else
+           Move "No " to F1095-Coverage
+           end-if
+           Move YTD-Insurance to F1095-Premium
+           Write f1095-record from F1095-Detail.
