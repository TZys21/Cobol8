@@ -0,0 +1,191 @@
+
+      *Tyler Zysberg
+      *> Department-subtotal-only executive summary. Scans the printed
+      *> registers Lab08a and Lab08b already produce (lab8a-out.dat,
+      *> lab8b-out.dat) for the department header and department-total
+      *> lines those programs already write at every control break
+      *> (135-NewControl/136-WriteControl and 133-EndControl), counts the
+      *> employee detail lines in between, and rolls both programs'
+      *> numbers for the same department number into one combined line,
+      *> the same way Lab8tot.cob already combines the two programs'
+      *> grand totals, so an executive doesn't have to wade through two
+      *> full registers to see payroll by department.
+       Identification Division.
+       Program-ID.     Lab8Exec.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select AFile
+               Assign to "lab8a-out.dat"
+               Organization is Line Sequential.
+           Select BFile
+               Assign to "lab8b-out.dat"
+               Organization is Line Sequential.
+           Select SummaryFile
+               Assign to "lab8-exec-summary.dat"
+               Organization is Line Sequential.
+
+       Data Division.
+       File Section.
+       FD  AFile.
+       01  ARec Pic X(208).
+
+       FD  BFile.
+       01  BRec Pic X(208).
+
+       FD  SummaryFile.
+       01  ot-record Pic X(80).
+
+       Working-Storage Section.
+       01  EOF-A Pic X.
+           88 A-Finished Value "Y".
+       01  EOF-B Pic X.
+           88 B-Finished Value "Y".
+       01  RegLine Pic X(208).
+       01  AwaitingDeptName Pic X Value "N".
+           88 IsAwaitingDeptName Value "Y".
+       01  PendingDeptNum Pic 9(5).
+       01  PendingDeptName Pic X(30) Value Spaces.
+       01  CurrentHeadCount Pic 9(5) Value 0.
+       01  MidDeptNum Pic 9(5).
+       01  MidPayroll Pic 9(9)V99.
+       01  DeptTable.
+           05 DeptRow occurs 100 times.
+              10 DTNum Pic 9(5).
+              10 DTName Pic X(30).
+              10 DTHeadCount Pic 9(5).
+              10 DTPayroll Pic 9(9)V99.
+       01  DeptCount Pic 999 Value 0.
+       01  DeptIndx Pic 999.
+       01  Dept-Found Pic X.
+           88 IsDeptFound Value "Y".
+       01  GrandHeadCount Pic 9(5) Value 0.
+       01  GrandPayroll Pic 9(9)V99 Value 0.
+       01  DeptHdrText Pic X(14).
+       01  DeptTotOffset Pic 999.
+       01  DeptNumOffset Pic 999.
+       01  PayrollOffset Pic 999.
+       01  Heading-Line.
+           05  Pic X(45) Value
+               " Dept #  Department Name                 ".
+           05  Pic X(35) Value
+               "  Head Count    Total Payroll      ".
+       01  Detail-Line.
+           05 DL-DeptNum Pic Z(4)9.
+           05  Pic X Value Space.
+           05 DL-DeptName Pic X(30).
+           05 DL-HeadCount Pic ZZ,ZZ9.
+           05  Pic X(4) Value Space.
+           05 DL-Payroll Pic $Z(8)9.99.
+       01  Total-Line.
+           05  Pic X(40) Value "Company Grand Total".
+           05 TL-HeadCount Pic ZZ,ZZ9.
+           05  Pic X(4) Value Space.
+           05 TL-Payroll Pic $Z(8)9.99.
+       01  blank-line Pic X Value Space.
+
+       Procedure Division.
+       000-Main.
+      *> Lab08a's ContLine1/MidLine are wider than Lab08b's (Lab08a
+      *> carries a School Tax column Lab08b doesn't), so the two
+      *> registers don't break on the same byte offsets -- set the
+      *> offsets for whichever file is about to be scanned.
+           Move Spaces to PendingDeptName
+           Move "  Department: " to DeptHdrText
+           Move 110 to DeptTotOffset
+           Move 116 to DeptNumOffset
+           Move 138 to PayrollOffset
+           Open Input AFile
+           Move "N" to EOF-A
+           Perform until A-Finished
+           Read AFile
+           at end Move "Y" to EOF-A
+           not at end
+           Move ARec to RegLine
+           Perform 900-ProcessLine
+           end-read
+           end-perform
+           Close AFile
+           Move "N" to AwaitingDeptName
+           Move " Department: " to DeptHdrText
+           Move 98 to DeptTotOffset
+           Move 104 to DeptNumOffset
+           Move 126 to PayrollOffset
+           Open Input BFile
+           Move "N" to EOF-B
+           Perform until B-Finished
+           Read BFile
+           at end Move "Y" to EOF-B
+           not at end
+           Move BRec to RegLine
+           Perform 900-ProcessLine
+           end-read
+           end-perform
+           Close BFile
+           Open Output SummaryFile
+           Write ot-record from Heading-Line
+           Perform 200-WriteDetail Varying DeptIndx from 1 by 1
+            until DeptIndx > DeptCount
+           Move GrandHeadCount to TL-HeadCount
+           Move GrandPayroll to TL-Payroll
+           Write ot-record from blank-line
+           Write ot-record from Total-Line
+           Close SummaryFile
+           stop run.
+
+       900-ProcessLine.
+           if IsAwaitingDeptName
+           Move RegLine (15:30) to PendingDeptName
+           Move "N" to AwaitingDeptName
+           else
+           if RegLine (1:14) = DeptHdrText
+           Move RegLine (15:5) to PendingDeptNum
+           Move 0 to CurrentHeadCount
+           Move "Y" to AwaitingDeptName
+           else
+           if RegLine (1:1) = " " and RegLine (2:5) is numeric
+           Add 1 to CurrentHeadCount
+           else
+           if RegLine (DeptTotOffset:6) = "Dept: "
+           Move RegLine (DeptNumOffset:5) to MidDeptNum
+           Compute MidPayroll =
+            Function NUMVAL-C (RegLine (PayrollOffset:15))
+           Perform 910-RecordDept
+           end-if
+           end-if
+           end-if
+           end-if.
+
+       910-RecordDept.
+      *> DeptNum 0 is the phantom dept/total MidLine both Lab08a and
+      *> Lab08 write before any real control break occurs (ContDept/
+      *> ContReg start at 0) -- a real DeptNum is always a positive
+      *> 5-digit value from the input data, so skip it here.
+           if MidDeptNum > 0
+           Move "N" to Dept-Found
+           Perform Varying DeptIndx from 1 by 1 until DeptIndx >
+            DeptCount
+           if DTNum (DeptIndx) = MidDeptNum
+           Move "Y" to Dept-Found
+           Add CurrentHeadCount to DTHeadCount (DeptIndx)
+           Add MidPayroll to DTPayroll (DeptIndx)
+           end-if
+           end-perform
+           if not IsDeptFound and DeptCount < 100
+           Add 1 to DeptCount
+           Move MidDeptNum to DTNum (DeptCount)
+           Move PendingDeptName to DTName (DeptCount)
+           Move CurrentHeadCount to DTHeadCount (DeptCount)
+           Move MidPayroll to DTPayroll (DeptCount)
+           end-if
+           end-if.
+
+       200-WriteDetail.
+           Move DTNum (DeptIndx) to DL-DeptNum
+           Move DTName (DeptIndx) to DL-DeptName
+           Move DTHeadCount (DeptIndx) to DL-HeadCount
+           Move DTPayroll (DeptIndx) to DL-Payroll
+           Write ot-record from Detail-Line
+           Add DTHeadCount (DeptIndx) to GrandHeadCount
+           Add DTPayroll (DeptIndx) to GrandPayroll.
